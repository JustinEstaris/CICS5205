@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGR.
+       AUTHOR. J ESTARIS.
+       INSTALLATION. ORDER PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *  JEPRGR - ORDER STATUS REPORT                                 *
+      *  READS ORDFILE SEQUENTIALLY ONCE PER STATUS (PENDING, THEN     *
+      *  SHIPPED, THEN CANCELLED) AND PRINTS ONE LINE PER MATCHING     *
+      *  INVOICE UNDER A SECTION HEADING FOR THAT STATUS, WITH A       *
+      *  TRAILING COUNT PER SECTION, SO THE BACKLOG OF UNSHIPPED       *
+      *  ORDERS CAN BE SEEN AT A GLANCE.                               *
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  DATE        INIT  DESCRIPTION                                *
+      *  2026-08-08  JE    INITIAL VERSION                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-ORDFILE-INVOICE-NO
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT STATRPT ASSIGN TO STATRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDFILE
+           RECORD CONTAINS 166 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDFILE-RECORD.
+           05  FD-ORDFILE-INVOICE-NO    PIC X(07).
+           05  FILLER                   PIC X(159).
+
+       FD  STATRPT
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-STATRPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'ORDFILE-LAYOUT'.
+
+       01  WS-ORDFILE-STATUS            PIC X(02) VALUE '00'.
+           88  WS-ORDFILE-OK                VALUE '00'.
+           88  WS-ORDFILE-EOF                VALUE '10'.
+
+       01  WS-STATRPT-STATUS            PIC X(02) VALUE '00'.
+
+       77  WS-SECTION-COUNT             PIC 9(07) COMP VALUE 0.
+       77  WS-EOF-SWITCH                PIC 9(01) COMP VALUE 0.
+           88  WS-NO-MORE-RECORDS           VALUE 1.
+
+       01  WS-SECTION-STATUS            PIC X(09) VALUE SPACES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                   PIC X(17) VALUE SPACES.
+           05  WH-STATUS                PIC X(09).
+           05  FILLER                   PIC X(07) VALUE ' ORDERS'.
+           05  FILLER                   PIC X(99) VALUE SPACES.
+
+       01  WS-COLUMN-LINE.
+           05  FILLER                   PIC X(07) VALUE 'INVOICE'.
+           05  FILLER                   PIC X(03) VALUE SPACE.
+           05  FILLER                   PIC X(20) VALUE 'CUSTOMER NAME'.
+           05  FILLER                   PIC X(10) VALUE 'AS OF DATE'.
+           05  FILLER                   PIC X(92) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WD-INVOICE-NO            PIC X(07).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WD-NAME                  PIC X(20).
+           05  WD-STATUS-DATE           PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(92) VALUE SPACES.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                   PIC X(17) VALUE SPACES.
+           05  WT-STATUS                PIC X(09).
+           05  FILLER                   PIC X(07) VALUE ' COUNT:'.
+           05  WT-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(92) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN OUTPUT STATRPT.
+
+           MOVE 'PENDING' TO WS-SECTION-STATUS.
+           PERFORM 2000-PRINT-SECTION THRU 2000-PRINT-SECTION-EXIT.
+
+           MOVE 'SHIPPED' TO WS-SECTION-STATUS.
+           PERFORM 2000-PRINT-SECTION THRU 2000-PRINT-SECTION-EXIT.
+
+           MOVE 'CANCELLED' TO WS-SECTION-STATUS.
+           PERFORM 2000-PRINT-SECTION THRU 2000-PRINT-SECTION-EXIT.
+
+           CLOSE STATRPT.
+           GOBACK.
+
+      *ONE FULL SEQUENTIAL PASS OF ORDFILE PER STATUS - SIMPLER THAN
+      *SORTING THE FILE JUST TO GROUP THREE STATUS VALUES TOGETHER
+       2000-PRINT-SECTION.
+           MOVE 0 TO WS-SECTION-COUNT.
+           MOVE 0 TO WS-EOF-SWITCH.
+
+           MOVE WS-SECTION-STATUS TO WH-STATUS.
+           MOVE WS-HEADING-LINE TO FD-STATRPT-LINE.
+           WRITE FD-STATRPT-LINE.
+           MOVE WS-COLUMN-LINE TO FD-STATRPT-LINE.
+           WRITE FD-STATRPT-LINE.
+
+           OPEN INPUT ORDFILE.
+           IF NOT WS-ORDFILE-OK
+               DISPLAY 'JEPRGR: ORDFILE OPEN FAILED, STATUS='
+                   WS-ORDFILE-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+           PERFORM 2200-PROCESS-ORDFILE THRU 2200-PROCESS-ORDFILE-EXIT
+               UNTIL WS-NO-MORE-RECORDS.
+
+           CLOSE ORDFILE.
+
+           MOVE WS-SECTION-STATUS TO WT-STATUS.
+           MOVE WS-SECTION-COUNT TO WT-COUNT.
+           MOVE WS-TRAILER-LINE TO FD-STATRPT-LINE.
+           WRITE FD-STATRPT-LINE.
+       2000-PRINT-SECTION-EXIT.
+           EXIT.
+
+       2100-READ-ORDFILE.
+           READ ORDFILE INTO ORDFILE-RECORD
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       2100-READ-ORDFILE-EXIT.
+           EXIT.
+
+       2200-PROCESS-ORDFILE.
+           IF ORDFILE-STATUS = WS-SECTION-STATUS
+               MOVE ORDFILE-INVOICE-NO TO WD-INVOICE-NO
+               MOVE ORDFILE-NAME TO WD-NAME
+               MOVE ORDFILE-STATUS-DATE TO WD-STATUS-DATE
+               MOVE WS-DETAIL-LINE TO FD-STATRPT-LINE
+               WRITE FD-STATRPT-LINE
+               ADD 1 TO WS-SECTION-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+       2200-PROCESS-ORDFILE-EXIT.
+           EXIT.
+
+       9999-ABORT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM JEPRGR.
