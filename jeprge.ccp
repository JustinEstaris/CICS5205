@@ -9,10 +9,17 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        
-       COPY 'JEMAP2'.    
+       COPY 'JEMAP2'.
        COPY 'DFHBMSCA'.
        COPY 'ORDFILE-LAYOUT'.
-      *NEW       
+       COPY 'PRODMAST-LAYOUT'.
+       COPY 'AUDIT-LAYOUT'.
+       COPY 'AREACODE-LAYOUT'.
+       COPY 'FSAMAST-LAYOUT'.
+       COPY 'OPERATOR-LAYOUT'.
+      *NEW
+       01 WS-OPERATOR-ID           PIC X(08).
+       01 WS-AUDIT-BEFORE-IMAGE     PIC X(166).
        01 WS-PRODX1LI              PIC X(4).
        01 WS-PRODX2LI              PIC X(4).
        01 WS-PRODX3LI              PIC X(4).
@@ -20,6 +27,7 @@
 
        01 WS-PROD-ERROR-FLAG       PIC 9 VALUE 0.
        01 WS-PROD-ENTERED          PIC 9 VALUE 0.
+       01 WS-CICS-RESP             PIC S9(8) COMP.
 
        01 WS-PROD-ERROR-MSG.
           05 WS-PROD-LBL.
@@ -28,45 +36,52 @@
               10 FILLER            PIC XX VALUE ': '.
           05 WS-PROD-ERROR         PIC X(36).
 
-       01 WS-TRANSFER-FIELD        PIC X(3).
-       01 WS-TRANSFER-LENGTH       PIC S9(4) COMP VALUE 3.   
-      *NEW 
+       01 WS-ABSTIME               PIC S9(15) COMP-3.
+      *NEW
        LINKAGE SECTION.
            01 DFHCOMMAREA.
-               05 LK-TRANSFER      PIC X(3).
-               
+               05 LK-OPERATOR-ID   PIC X(08).
+               05 LK-TRANSFER      PIC X(03).
+
        PROCEDURE DIVISION.
        000-START-LOGIC.
-           EXEC CICS HANDLE CONDITION 
+           EXEC CICS HANDLE CONDITION
                   MAPFAIL(100-FIRST-TIME)
                   DUPREC(9999-DUPLICATE-RECORD)
            END-EXEC.
-           
+
            EXEC CICS HANDLE AID
-              PF1(910-BACK-TO-PRGM) 
-              PF9(999-EXIT) 
+              PF1(910-BACK-TO-PRGM)
+              PF9(999-EXIT)
            END-EXEC.
       *NEW
-           IF EIBCALEN = 3
+           IF EIBCALEN > 0
+               MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+           END-IF.
+
+           IF EIBCALEN = 11
                GO TO 100-FIRST-TIME
            END-IF.
-           
-           EXEC CICS 
-              RECEIVE MAP('MAP2') MAPSET('JEMAP2') 
+
+           EXEC CICS
+              RECEIVE MAP('MAP2') MAPSET('JEMAP2')
            END-EXEC.
-           
+
            GO TO 200-MAIN-LOGIC.
-           
+
        100-FIRST-TIME.
            MOVE LOW-VALUES TO MAP2O.
            PERFORM 500-UNPROTECT-MAP.
            MOVE '   E N T R Y  S C R E E N' TO TITLEO.
            EXEC CICS
-                 SEND MAP('MAP2') MAPSET('JEMAP2') ERASE 
+                 SEND MAP('MAP2') MAPSET('JEMAP2') ERASE
            END-EXEC.
 
-           EXEC CICS 
-                RETURN TRANSID('JE03') 
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS
+                RETURN TRANSID('JE03')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
            END-EXEC.
            
        200-MAIN-LOGIC.
@@ -220,11 +235,32 @@
                PERFORM 500-UNPROTECT-MAP
                MOVE 'POSTAL CODE 1 MUST FOLLOW THE L#L FORMAT' TO MSGO
                MOVE -1 TO POST1L
-               MOVE DFHUNIMD TO POST1A  
-               GO TO 900-SEND-MAP       
+               MOVE DFHUNIMD TO POST1A
+               GO TO 900-SEND-MAP
            END-IF.
 
-      *If postal code 2 is blank 
+      *Look up the forward sortation area on the FSAMAST reference
+      *file instead of trusting the L#L format alone, so a made-up
+      *FSA like 'ZZ9' gets caught here instead of bouncing back from
+      *the shipping system days later
+           MOVE POST1I TO FSAMAST-FSA.
+           EXEC CICS READ FILE('FSAMAST')
+               INTO (FSAMAST-RECORD)
+               LENGTH (FSAMAST-LENGTH)
+               RIDFLD (FSAMAST-FSA)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'POSTAL CODE IS NOT A RECOGNIZED FSA' TO MSGO
+               MOVE -1 TO POST1L
+               MOVE DFHUNIMD TO POST1A
+               GO TO 900-SEND-MAP
+           END-IF.
+
+      *If postal code 2 is blank
            IF POST2I = LOW-VALUES
                MOVE LOW-VALUES TO MAP2O
                PERFORM 500-UNPROTECT-MAP
@@ -267,17 +303,25 @@
                GO TO 900-SEND-MAP
            END-IF.
 
-      *If the phone number doesn't contain the 416,905 or 705 prefixes      
-          IF (AREAI IS NOT EQUAL TO '416'
-          AND AREAI IS NOT EQUAL TO '905' 
-          AND AREAI IS NOT EQUAL TO '705')
-          
+      *Look up the area code on the AREACODE reference file instead of
+      *hardcoding the valid list, so new area codes can be added by
+      *maintaining the file rather than recompiling the program
+           MOVE AREAI TO AREACODE-CODE.
+           EXEC CICS READ FILE('AREACODE')
+               INTO (AREACODE-RECORD)
+               LENGTH (AREACODE-LENGTH)
+               RIDFLD (AREACODE-CODE)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
               MOVE LOW-VALUES TO MAP2O
               PERFORM 500-UNPROTECT-MAP
-              MOVE 'AREA MUST BE EITHER 416,905 OR 705' 
+              MOVE 'AREA CODE IS NOT A RECOGNIZED AREA CODE'
               TO MSGO
               MOVE -1 TO AREAL
-              GO TO 900-SEND-MAP 
+              MOVE DFHUNIMD TO AREAA
+              GO TO 900-SEND-MAP
           END-IF.
 
       *Prefix Check   
@@ -348,17 +392,239 @@
                MOVE DFHUNIMD TO PROD1BA 
                GO TO 900-SEND-MAP
            END-IF.
-      *Check if product 1B number's length is less than 4     
+      *Check if product 1B number's length is less than 4
            IF PROD1BL LESS THAN 4
                MOVE LOW-VALUES TO MAP2O
                PERFORM 500-UNPROTECT-MAP
                MOVE 'PROD1B MUST BE AT LEAST 4 LONG' TO MSGO
                MOVE -1 TO PROD1BL
-               MOVE DFHUNIMD TO PROD1BA 
+               MOVE DFHUNIMD TO PROD1BA
                GO TO 900-SEND-MAP
            END-IF.
-       
-       
+      *Check product 1 against the product master
+           MOVE 1 TO WS-PROD-NUM.
+           MOVE PROD1AI TO WS-PRODX1LI.
+           MOVE PROD1BI TO WS-PRODX2LI.
+           PERFORM 370-PRODMAST-LOOKUP.
+           IF WS-PROD-ERROR-FLAG = 1
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE WS-PROD-ERROR-MSG TO MSGO
+               MOVE -1 TO PROD1AL
+               MOVE DFHUNIMD TO PROD1AA
+               GO TO 900-SEND-MAP
+           END-IF.
+
+      *Product 2 through 5 are optional - only checked if keyed
+           IF PROD2AI NOT = SPACES OR PROD2BI NOT = SPACES
+              IF PROD2AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD2AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 2A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD2BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD2BL
+                  MOVE DFHUNIMD TO PROD2BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD2BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD2BL
+                  MOVE DFHUNIMD TO PROD2BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              MOVE 2 TO WS-PROD-NUM
+              MOVE PROD2AI TO WS-PRODX1LI
+              MOVE PROD2BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 900-SEND-MAP
+              END-IF
+           END-IF.
+
+           IF PROD3AI NOT = SPACES OR PROD3BI NOT = SPACES
+              IF PROD3AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD3AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 3A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD3BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD3BL
+                  MOVE DFHUNIMD TO PROD3BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD3BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD3BL
+                  MOVE DFHUNIMD TO PROD3BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              MOVE 3 TO WS-PROD-NUM
+              MOVE PROD3AI TO WS-PRODX1LI
+              MOVE PROD3BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 900-SEND-MAP
+              END-IF
+           END-IF.
+
+           IF PROD4AI NOT = SPACES OR PROD4BI NOT = SPACES
+              IF PROD4AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD4AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 4A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD4BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD4BL
+                  MOVE DFHUNIMD TO PROD4BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD4BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD4BL
+                  MOVE DFHUNIMD TO PROD4BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              MOVE 4 TO WS-PROD-NUM
+              MOVE PROD4AI TO WS-PRODX1LI
+              MOVE PROD4BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 900-SEND-MAP
+              END-IF
+           END-IF.
+
+           IF PROD5AI NOT = SPACES OR PROD5BI NOT = SPACES
+              IF PROD5AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD5AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 5A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD5BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD5BL
+                  MOVE DFHUNIMD TO PROD5BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              IF PROD5BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD5BL
+                  MOVE DFHUNIMD TO PROD5BA
+                  GO TO 900-SEND-MAP
+              END-IF
+              MOVE 5 TO WS-PROD-NUM
+              MOVE PROD5AI TO WS-PRODX1LI
+              MOVE PROD5BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 900-SEND-MAP
+              END-IF
+           END-IF.
+
+      *Looks up a product pair on PRODMAST; sets WS-PROD-ERROR-FLAG
+      *and builds WS-PROD-ERROR-MSG (using WS-PROD-NUM) when the pair
+      *keyed into WS-PRODX1LI/WS-PRODX2LI is not a recognized product
+       370-PRODMAST-LOOKUP.
+           MOVE 0 TO WS-PROD-ERROR-FLAG.
+           MOVE WS-PRODX1LI TO PRODMAST-CODE-A.
+           MOVE WS-PRODX2LI TO PRODMAST-CODE-B.
+
+           EXEC CICS READ FILE('PRODMAST')
+               INTO (PRODMAST-RECORD)
+               LENGTH (PRODMAST-LENGTH)
+               RIDFLD (PRODMAST-KEY)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 1 TO WS-PROD-ERROR-FLAG
+               MOVE 'NOT A RECOGNIZED PRODUCT CODE' TO WS-PROD-ERROR
+           END-IF.
+
+
       *Allows you to enter stuff in the map? 
        500-UNPROTECT-MAP.
        
@@ -427,26 +693,65 @@
            MOVE PROD5AI TO ORDFILE-P5A.
            MOVE PROD5BI TO ORDFILE-P5B.
 
+      *Stamp the order as pending at entry time
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(ORDFILE-STATUS-DATE)
+               TIME(ORDFILE-STATUS-TIME)
+           END-EXEC.
+           SET ORDFILE-ST-PENDING TO TRUE.
+
        700-WRITE.
            EXEC CICS WRITE FILE('ORDFILE')
                FROM (ORDFILE-RECORD)
                LENGTH (ORDFILE-LENGTH)
                RIDFLD (ORDFILE-KEY)
            END-EXEC.
+
+           MOVE SPACES TO WS-AUDIT-BEFORE-IMAGE.
+           SET AUDIT-ACTION-WRITE TO TRUE.
+           PERFORM 750-WRITE-AUDIT-RECORD.
+
            MOVE -1 TO INVNUML
            MOVE DFHUNIMD TO INVNUMA
-           MOVE 'ENTRY HAS BEEN ADDED!' TO MSGO.     
-      *Moves your cursor at whatever? 
+           MOVE 'ENTRY HAS BEEN ADDED!' TO MSGO.
+
+      *Records who made the change, when, and the before/after image
+      *of the order on the AUDIT trail file
+       750-WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(AUDIT-DATE)
+               TIME(AUDIT-TIME)
+           END-EXEC.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE EIBTRNID TO AUDIT-TRANSACTION.
+           MOVE ORDFILE-INVOICE-NO TO AUDIT-INVOICE-NO.
+           MOVE WS-AUDIT-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+           MOVE ORDFILE-RECORD TO AUDIT-AFTER-IMAGE.
+
+           EXEC CICS WRITE FILE('AUDIT')
+               FROM (AUDIT-RECORD)
+               LENGTH (AUDIT-LENGTH)
+           END-EXEC.
+
+      *Moves your cursor at whatever?
        900-SEND-MAP.
-            MOVE '   E N T R Y  S C R E E N' TO TITLEO.     
+            MOVE '   E N T R Y  S C R E E N' TO TITLEO.
             EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') CURSOR END-EXEC.
-            EXEC CICS RETURN TRANSID('JE03') END-EXEC.
+            MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+            EXEC CICS RETURN TRANSID('JE03')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
+            END-EXEC.
 
        910-BACK-TO-PRGM.
+           MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+           MOVE SPACES TO WS-MENU-TRANSFER.
            EXEC CICS XCTL
                PROGRAM('JEPRGM')
-               COMMAREA(WS-TRANSFER-FIELD)
-               LENGTH(WS-TRANSFER-LENGTH)
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
            END-EXEC.
 
             MOVE LOW-VALUES TO MAP2O.
