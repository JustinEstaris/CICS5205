@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY 'JEMAP2'.
+       COPY 'DFHBMSCA'.
+       COPY 'ORDFILE-LAYOUT'.
+       COPY 'AUDIT-LAYOUT'.
+       COPY 'OPERATOR-LAYOUT'.
+      *NEW
+       01 WS-OPERATOR-ID           PIC X(08).
+       01 WS-AUDIT-BEFORE-IMAGE    PIC X(166).
+
+       01 WS-ABSTIME               PIC S9(15) COMP-3.
+
+       01 WS-SHIP-COMMAREA.
+          05 WS-SHIP-OPERATOR-ID   PIC X(8).
+          05 WS-SHIP-TRANSFER      PIC X(3).
+          05 WS-SHIP-INVOICE-NO    PIC X(7).
+       01 WS-SHIP-LENGTH           PIC S9(4) COMP VALUE 18.
+      *NEW
+       LINKAGE SECTION.
+           01 DFHCOMMAREA.
+               05 LK-OPERATOR-ID   PIC X(08).
+               05 LK-TRANSFER      PIC X(03).
+               05 LK-SHIP-INVOICE  PIC X(07).
+
+       PROCEDURE DIVISION.
+       000-START-LOGIC.
+           EXEC CICS HANDLE CONDITION
+                  MAPFAIL(100-FIRST-TIME)
+                  NOTFND(450-RECORD-NOT-FOUND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+              PF1(910-BACK-TO-PRGM)
+              PF9(999-EXIT)
+           END-EXEC.
+      *NEW
+           IF EIBCALEN > 0
+               MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+           END-IF.
+
+           IF EIBCALEN = 11
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           EXEC CICS
+              RECEIVE MAP('MAP2') MAPSET('JEMAP2')
+           END-EXEC.
+
+           IF EIBCALEN = 18
+               GO TO 250-CONFIRM-LOGIC
+           END-IF.
+
+           GO TO 200-LOOKUP-LOGIC.
+
+       100-FIRST-TIME.
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE '    O R D E R  S H I P M E N T' TO TITLEO.
+
+           EXEC CICS
+                 SEND MAP('MAP2') MAPSET('JEMAP2') ERASE
+           END-EXEC.
+
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS
+                RETURN TRANSID('JE07')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
+           END-EXEC.
+
+       200-LOOKUP-LOGIC.
+      *Check for Exit Input
+           IF INVNUMI  = 'XXXXXXX' OR INVNUMI(1:5) = 'ABORT'
+              EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF INVNUML IS NOT EQUAL TO 7
+                MOVE LOW-VALUES TO MAP2O
+                MOVE 'INVOICE NUMBER MUST BE 7 LONG' TO MSGO
+                MOVE -1 TO INVNUML
+                MOVE DFHUNIMD TO INVNUMA
+                GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           IF INVNUMI IS NOT NUMERIC
+                MOVE LOW-VALUES TO MAP2O
+                MOVE 'INVOICE MUST BE NUMERIC' TO MSGO
+                MOVE -1 TO INVNUML
+                MOVE DFHUNIMD TO INVNUMA
+                GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+
+           EXEC CICS READ FILE('ORDFILE')
+              INTO(ORDFILE-RECORD)
+              LENGTH(ORDFILE-LENGTH)
+              RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+           IF ORDFILE-ST-CANCELLED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS CANCELLED - CANNOT SHIP' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           IF ORDFILE-ST-SHIPPED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS ALREADY SHIPPED' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           MOVE LOW-VALUES TO MAP2O.
+
+           MOVE ORDFILE-INVOICE-NO TO INVNUMO.
+           MOVE ORDFILE-NAME TO NAMEO.
+
+           MOVE ORDFILE-ADDR-LINE1 TO ALINE1O.
+           MOVE ORDFILE-ADDR-LINE2 TO ALINE2O.
+           MOVE ORDFILE-ADDR-LINE3 TO ALINE3O.
+
+           MOVE ORDFILE-POSTAL-1 TO POST1O.
+           MOVE ORDFILE-POSTAL-2 TO POST2O.
+
+           MOVE ORDFILE-AREA-CODE TO AREAO.
+           MOVE ORDFILE-EXCHANGE TO PREFIXO.
+           MOVE ORDFILE-PHONE-NUM TO LINENUMO.
+
+           MOVE ORDFILE-P1A TO PROD1AO.
+           MOVE ORDFILE-P1B TO PROD1BO.
+           MOVE ORDFILE-P2A TO PROD2AO.
+           MOVE ORDFILE-P2B TO PROD2BO.
+           MOVE ORDFILE-P3A TO PROD3AO.
+           MOVE ORDFILE-P3B TO PROD3BO.
+           MOVE ORDFILE-P4A TO PROD4AO.
+           MOVE ORDFILE-P4B TO PROD4BO.
+           MOVE ORDFILE-P5A TO PROD5AO.
+           MOVE ORDFILE-P5B TO PROD5BO.
+
+           MOVE 'PRESS ENTER TO CONFIRM SHIPMENT, PF9 TO EXIT'
+               TO MSGO.
+
+           MOVE WS-OPERATOR-ID TO WS-SHIP-OPERATOR-ID.
+           MOVE SPACES TO WS-SHIP-TRANSFER.
+           MOVE ORDFILE-INVOICE-NO TO WS-SHIP-INVOICE-NO.
+
+           MOVE '    O R D E R  S H I P M E N T' TO TITLEO.
+           EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') CURSOR
+               END-EXEC.
+           EXEC CICS RETURN TRANSID('JE07')
+               COMMAREA(WS-SHIP-COMMAREA)
+               LENGTH(WS-SHIP-LENGTH)
+           END-EXEC.
+
+       210-SEND-LOOKUP-MAP.
+           MOVE '    O R D E R  S H I P M E N T' TO TITLEO.
+           EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') END-EXEC.
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS RETURN TRANSID('JE07')
+               COMMAREA(WS-OPID-COMMAREA)
+               LENGTH(WS-OPID-LENGTH)
+           END-EXEC.
+
+       250-CONFIRM-LOGIC.
+           MOVE LK-SHIP-INVOICE TO ORDFILE-INVOICE-NO.
+
+           EXEC CICS READ FILE('ORDFILE')
+              INTO(ORDFILE-RECORD)
+              LENGTH(ORDFILE-LENGTH)
+              RIDFLD(ORDFILE-KEY)
+              UPDATE
+           END-EXEC.
+
+           MOVE ORDFILE-RECORD TO WS-AUDIT-BEFORE-IMAGE.
+
+      *Re-check the status under the lock just taken - the unlocked
+      *read back in 200-LOOKUP-LOGIC is from an earlier pseudo-
+      *conversational turn and could be stale if another operator (or
+      *the same operator on another terminal) cancelled or shipped
+      *this same order in the meantime
+           IF ORDFILE-ST-CANCELLED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS CANCELLED - CANNOT SHIP' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           IF ORDFILE-ST-SHIPPED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS ALREADY SHIPPED' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(ORDFILE-STATUS-DATE)
+               TIME(ORDFILE-STATUS-TIME)
+           END-EXEC.
+           SET ORDFILE-ST-SHIPPED TO TRUE.
+
+           EXEC CICS REWRITE FILE('ORDFILE')
+               FROM (ORDFILE-RECORD)
+               LENGTH (ORDFILE-LENGTH)
+           END-EXEC.
+
+           SET AUDIT-ACTION-REWRITE TO TRUE.
+           PERFORM 750-WRITE-AUDIT-RECORD.
+
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE ORDFILE-INVOICE-NO TO INVNUMO.
+           MOVE '    O R D E R  S H I P M E N T' TO TITLEO.
+           MOVE 'ORDER HAS BEEN MARKED SHIPPED!' TO MSGO.
+
+           EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') CURSOR
+               END-EXEC.
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS RETURN TRANSID('JE07')
+               COMMAREA(WS-OPID-COMMAREA)
+               LENGTH(WS-OPID-LENGTH)
+           END-EXEC.
+
+      *Records who made the change, when, and the before/after image
+      *of the order on the AUDIT trail file
+       750-WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(AUDIT-DATE)
+               TIME(AUDIT-TIME)
+           END-EXEC.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE EIBTRNID TO AUDIT-TRANSACTION.
+           MOVE ORDFILE-INVOICE-NO TO AUDIT-INVOICE-NO.
+           MOVE WS-AUDIT-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+           MOVE ORDFILE-RECORD TO AUDIT-AFTER-IMAGE.
+
+           EXEC CICS WRITE FILE('AUDIT')
+               FROM (AUDIT-RECORD)
+               LENGTH (AUDIT-LENGTH)
+           END-EXEC.
+
+       450-RECORD-NOT-FOUND.
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'RECORD NOT FOUND' TO MSGO.
+           GO TO 210-SEND-LOOKUP-MAP.
+
+       910-BACK-TO-PRGM.
+           MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+           MOVE SPACES TO WS-MENU-TRANSFER.
+           EXEC CICS XCTL
+               PROGRAM('JEPRGM')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+           END-EXEC.
+
+            MOVE LOW-VALUES TO MAP2O.
+            EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') END-EXEC.
+            EXEC CICS RETURN TRANSID('JE07') END-EXEC.
+
+       999-EXIT.
+            MOVE LOW-VALUES TO MAP2O.
+            MOVE 'BYE' TO MSGO.
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+            EXEC CICS RETURN END-EXEC
+            GOBACK.
+
+        END PROGRAM JEPRGY.
