@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGT.
+       AUTHOR. J ESTARIS.
+       INSTALLATION. ORDER PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *  JEPRGT - ORDFILE CONTROL-TOTAL RECONCILIATION                *
+      *  RUN TWICE AROUND AN OVERNIGHT BATCH WINDOW - ONCE BEFORE THE  *
+      *  WINDOW WITH A 'BEGIN' CTLCTL CARD, ONCE AFTER WITH AN 'END'   *
+      *  CARD.  THE BEGIN RUN COUNTS ORDFILE RECORDS AND TOTALS THE    *
+      *  OCCUPIED PRODUCT LINES (A NON-BLANK P1A-P5B PAIR) AND SAVES   *
+      *  THOSE FIGURES TO A SNAPSHOT FILE.  THE END RUN RECOUNTS       *
+      *  ORDFILE, READS THE SNAPSHOT BACK, AND PRINTS A RECONCILIATION *
+      *  REPORT FLAGGING ANY RECORD-COUNT OR PRODUCT-LINE MISMATCH SO  *
+      *  A DROPPED OR DOUBLE-APPLIED BATCH RUN GETS CAUGHT THE NEXT    *
+      *  MORNING INSTEAD OF SITTING UNNOTICED.                        *
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  DATE        INIT  DESCRIPTION                                *
+      *  2026-08-08  JE    INITIAL VERSION                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-ORDFILE-INVOICE-NO
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT CTLCTL ASSIGN TO CTLCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCTL-STATUS.
+
+           SELECT CTLSNAP ASSIGN TO CTLSNAP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLSNAP-STATUS.
+
+           SELECT CTLRPT ASSIGN TO CTLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDFILE
+           RECORD CONTAINS 166 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDFILE-RECORD.
+           05  FD-ORDFILE-INVOICE-NO    PIC X(07).
+           05  FILLER                   PIC X(159).
+
+      *ONE CONTROL CARD - EITHER 'BEGIN' OR 'END' - TELLING THIS RUN
+      *WHICH SIDE OF THE BATCH WINDOW IT IS TAKING ITS COUNT ON
+       FD  CTLCTL
+           RECORD CONTAINS 05 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-CTLCTL-CARD                PIC X(05).
+
+      *HOLDS THE BEGIN RUN'S COUNTS SO THE END RUN CAN READ THEM BACK
+       FD  CTLSNAP
+           RECORD CONTAINS 18 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-CTLSNAP-RECORD.
+           05  FD-CTLSNAP-RECORD-COUNT  PIC 9(09).
+           05  FD-CTLSNAP-LINE-COUNT    PIC 9(09).
+
+       FD  CTLRPT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-CTLRPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'ORDFILE-LAYOUT'.
+
+       01  WS-ORDFILE-STATUS            PIC X(02) VALUE '00'.
+           88  WS-ORDFILE-OK                VALUE '00'.
+
+       01  WS-CTLCTL-STATUS             PIC X(02) VALUE '00'.
+           88  WS-CTLCTL-OK                 VALUE '00'.
+
+       01  WS-CTLSNAP-STATUS            PIC X(02) VALUE '00'.
+           88  WS-CTLSNAP-OK                VALUE '00'.
+
+       01  WS-CTLRPT-STATUS             PIC X(02) VALUE '00'.
+
+       77  WS-EOF-SWITCH                PIC 9(01) COMP VALUE 0.
+           88  WS-NO-MORE-RECORDS           VALUE 1.
+
+       01  WS-RUN-MODE                  PIC X(05) VALUE SPACES.
+           88  WS-RUN-IS-BEGIN              VALUE 'BEGIN'.
+           88  WS-RUN-IS-END                VALUE 'END  '.
+
+       77  WS-RECORD-COUNT              PIC 9(09) COMP VALUE 0.
+       77  WS-LINE-COUNT                PIC 9(09) COMP VALUE 0.
+       77  WS-PRIOR-RECORD-COUNT        PIC 9(09) COMP VALUE 0.
+       77  WS-PRIOR-LINE-COUNT          PIC 9(09) COMP VALUE 0.
+
+       01  WS-HEADING-LINE               PIC X(80) VALUE
+           'ORDFILE CONTROL-TOTAL RECONCILIATION'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                   PIC X(22) VALUE SPACES.
+           05  WD-LABEL                 PIC X(20).
+           05  WD-RECORD-COUNT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WD-LINE-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(27) VALUE SPACES.
+
+       01  WS-RESULT-LINE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-COUNT-ORDFILE THRU 2000-COUNT-ORDFILE-EXIT.
+
+           IF WS-RUN-IS-BEGIN
+               PERFORM 3000-SAVE-SNAPSHOT THRU 3000-SAVE-SNAPSHOT-EXIT
+           ELSE
+               PERFORM 4000-RECONCILE THRU 4000-RECONCILE-EXIT
+           END-IF.
+
+           CLOSE CTLRPT.
+           GOBACK.
+
+      *READS THE ONE-WORD CONTROL CARD THAT SAYS WHICH SIDE OF THE
+      *BATCH WINDOW THIS RUN IS TAKING ITS COUNT ON
+       1000-INITIALIZE.
+           OPEN INPUT CTLCTL.
+           IF NOT WS-CTLCTL-OK
+               DISPLAY 'JEPRGT: CTLCTL OPEN FAILED, STATUS='
+                   WS-CTLCTL-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           READ CTLCTL INTO WS-RUN-MODE
+               AT END
+                   DISPLAY 'JEPRGT: CTLCTL CONTROL CARD IS MISSING'
+                   CLOSE CTLCTL
+                   GO TO 9999-ABORT
+           END-READ.
+           CLOSE CTLCTL.
+
+           IF NOT WS-RUN-IS-BEGIN AND NOT WS-RUN-IS-END
+               DISPLAY 'JEPRGT: CTLCTL CARD MUST BE BEGIN OR END'
+               GO TO 9999-ABORT
+           END-IF.
+
+           OPEN OUTPUT CTLRPT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *ONE SEQUENTIAL PASS OF ORDFILE - COUNTS RECORDS AND TOTALS THE
+      *OCCUPIED PRODUCT LINES (A NON-BLANK PXA COUNTS AS ONE LINE)
+       2000-COUNT-ORDFILE.
+           MOVE 0 TO WS-RECORD-COUNT.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE 0 TO WS-EOF-SWITCH.
+
+           OPEN INPUT ORDFILE.
+           IF NOT WS-ORDFILE-OK
+               DISPLAY 'JEPRGT: ORDFILE OPEN FAILED, STATUS='
+                   WS-ORDFILE-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+           PERFORM 2200-TOTAL-ORDFILE THRU 2200-TOTAL-ORDFILE-EXIT
+               UNTIL WS-NO-MORE-RECORDS.
+
+           CLOSE ORDFILE.
+       2000-COUNT-ORDFILE-EXIT.
+           EXIT.
+
+       2100-READ-ORDFILE.
+           READ ORDFILE INTO ORDFILE-RECORD
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       2100-READ-ORDFILE-EXIT.
+           EXIT.
+
+       2200-TOTAL-ORDFILE.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF ORDFILE-P1A IS NOT EQUAL TO SPACES
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P2A IS NOT EQUAL TO SPACES
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P3A IS NOT EQUAL TO SPACES
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P4A IS NOT EQUAL TO SPACES
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P5A IS NOT EQUAL TO SPACES
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+       2200-TOTAL-ORDFILE-EXIT.
+           EXIT.
+
+      *BEGIN-OF-WINDOW RUN - PARK TODAY'S COUNTS WHERE THE END RUN
+      *CAN FIND THEM AGAIN TONIGHT
+       3000-SAVE-SNAPSHOT.
+           OPEN OUTPUT CTLSNAP.
+           IF NOT WS-CTLSNAP-OK
+               DISPLAY 'JEPRGT: CTLSNAP OPEN FAILED, STATUS='
+                   WS-CTLSNAP-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           MOVE WS-RECORD-COUNT TO FD-CTLSNAP-RECORD-COUNT.
+           MOVE WS-LINE-COUNT TO FD-CTLSNAP-LINE-COUNT.
+           WRITE FD-CTLSNAP-RECORD.
+           CLOSE CTLSNAP.
+
+           MOVE WS-HEADING-LINE TO FD-CTLRPT-LINE.
+           WRITE FD-CTLRPT-LINE.
+
+           MOVE 'BEGIN' TO WD-LABEL.
+           MOVE WS-RECORD-COUNT TO WD-RECORD-COUNT.
+           MOVE WS-LINE-COUNT TO WD-LINE-COUNT.
+           MOVE WS-DETAIL-LINE TO FD-CTLRPT-LINE.
+           WRITE FD-CTLRPT-LINE.
+
+           MOVE 'CONTROL TOTALS CAPTURED - SNAPSHOT SAVED FOR TONIGHT'
+               TO WS-RESULT-LINE.
+           MOVE WS-RESULT-LINE TO FD-CTLRPT-LINE.
+           WRITE FD-CTLRPT-LINE.
+       3000-SAVE-SNAPSHOT-EXIT.
+           EXIT.
+
+      *END-OF-WINDOW RUN - COMPARE TODAY'S RECOUNT AGAINST THE
+      *SNAPSHOT THE BEGIN RUN LEFT BEHIND AND FLAG ANY MISMATCH
+       4000-RECONCILE.
+           OPEN INPUT CTLSNAP.
+           IF NOT WS-CTLSNAP-OK
+               DISPLAY 'JEPRGT: CTLSNAP OPEN FAILED, STATUS='
+                   WS-CTLSNAP-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           READ CTLSNAP INTO FD-CTLSNAP-RECORD
+               AT END
+                   DISPLAY 'JEPRGT: NO BEGIN SNAPSHOT ON CTLSNAP'
+                   CLOSE CTLSNAP
+                   GO TO 9999-ABORT
+           END-READ.
+           MOVE FD-CTLSNAP-RECORD-COUNT TO WS-PRIOR-RECORD-COUNT.
+           MOVE FD-CTLSNAP-LINE-COUNT TO WS-PRIOR-LINE-COUNT.
+           CLOSE CTLSNAP.
+
+           MOVE WS-HEADING-LINE TO FD-CTLRPT-LINE.
+           WRITE FD-CTLRPT-LINE.
+
+           MOVE 'BEGIN OF WINDOW' TO WD-LABEL.
+           MOVE WS-PRIOR-RECORD-COUNT TO WD-RECORD-COUNT.
+           MOVE WS-PRIOR-LINE-COUNT TO WD-LINE-COUNT.
+           MOVE WS-DETAIL-LINE TO FD-CTLRPT-LINE.
+           WRITE FD-CTLRPT-LINE.
+
+           MOVE 'END OF WINDOW' TO WD-LABEL.
+           MOVE WS-RECORD-COUNT TO WD-RECORD-COUNT.
+           MOVE WS-LINE-COUNT TO WD-LINE-COUNT.
+           MOVE WS-DETAIL-LINE TO FD-CTLRPT-LINE.
+           WRITE FD-CTLRPT-LINE.
+
+           IF WS-RECORD-COUNT IS EQUAL TO WS-PRIOR-RECORD-COUNT
+               AND WS-LINE-COUNT IS EQUAL TO WS-PRIOR-LINE-COUNT
+               MOVE '*** CONTROL TOTALS BALANCE - NO ACTION NEEDED ***'
+                   TO WS-RESULT-LINE
+           ELSE
+               MOVE '*** CONTROL TOTALS OUT OF BALANCE - INVESTIGATE'
+                   TO WS-RESULT-LINE
+           END-IF.
+           MOVE WS-RESULT-LINE TO FD-CTLRPT-LINE.
+           WRITE FD-CTLRPT-LINE.
+       4000-RECONCILE-EXIT.
+           EXIT.
+
+       9999-ABORT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM JEPRGT.
