@@ -12,7 +12,8 @@
        
        COPY 'JEMAP2'.
        COPY 'ORDFILE-LAYOUT'.
-      *NEW       
+       COPY 'DFHBMSCA'.
+      *NEW
             01 WS-PRODX1LI PIC X(4).
             01 WS-PRODX2LI PIC X(4).
             01 WS-PRODX3LI PIC X(4).
@@ -27,42 +28,122 @@
                    10 WS-PROD-NUM      PIC 9 VALUE 0.
                    10 FILLER           PIC XX VALUE ': '.
                05 WS-PROD-ERROR      PIC X(36).
-      *NEW 
+      *NEW
+      *NAME LOOKUP - BROWSES ORDFILE BY INVOICE NUMBER COMPARING THE
+      *CUSTOMER NAME FIELD, SINCE ORDFILE HAS NO ALTERNATE INDEX ON
+      *NAME.  THE LAST INVOICE NUMBER MATCHED IS CARRIED FORWARD IN
+      *THE COMMAREA SO REPEATED ENTER PRESSES STEP TO THE NEXT MATCH.
+           01 WS-CICS-RESP           PIC S9(8) COMP.
+
+           01 WS-BROWSE-SWITCH       PIC 9(01) COMP VALUE 0.
+               88  WS-BROWSE-DONE        VALUE 1, 2.
+               88  WS-MATCH-FOUND        VALUE 1.
+               88  WS-BROWSE-EOF         VALUE 2.
+
+           01 WS-STARTBR-OK          PIC X(01) VALUE 'Y'.
+
+           01 WS-INQUIRY-COMMAREA.
+               05 WS-INQUIRY-OPERATOR-ID PIC X(8).
+               05 WS-INQUIRY-TRANSFER PIC X(3).
+               05 WS-INQUIRY-LAST-KEY PIC X(7).
+           01 WS-INQUIRY-LENGTH      PIC S9(4) COMP VALUE 18.
+           COPY 'OPERATOR-LAYOUT'.
+           01 WS-OPERATOR-ID         PIC X(08).
+
+      *NEW - PRINTS A PAPER CONFIRMATION SLIP OFF THE INQUIRY SCREEN
+      *VIA CICS SPOOL INSTEAD OF JUST DISPLAYING THE ORDER ON MAP2
+           01 WS-SPOOL-TOKEN         PIC S9(8) COMP.
+           01 WS-PRINT-LENGTH        PIC S9(4) COMP VALUE 80.
+
+           01 WS-PRINT-HEADING-LINE.
+               05 FILLER                PIC X(20)
+                   VALUE 'ORDER CONFIRMATION -'.
+               05 FILLER                PIC X(01) VALUE SPACE.
+               05 WP-HDG-INVOICE         PIC X(07).
+               05 FILLER                PIC X(52) VALUE SPACES.
+
+           01 WS-PRINT-NAME-LINE.
+               05 FILLER                PIC X(06) VALUE 'NAME: '.
+               05 WP-NAME                PIC X(20).
+               05 FILLER                PIC X(54) VALUE SPACES.
+
+           01 WS-PRINT-ADDR-LINE.
+               05 FILLER                PIC X(06) VALUE SPACES.
+               05 WP-ADDR                PIC X(20).
+               05 FILLER                PIC X(54) VALUE SPACES.
+
+           01 WS-PRINT-POSTAL-LINE.
+               05 FILLER                PIC X(06) VALUE SPACES.
+               05 WP-POSTAL-1            PIC X(03).
+               05 FILLER                PIC X(01) VALUE SPACE.
+               05 WP-POSTAL-2            PIC X(03).
+               05 FILLER                PIC X(67) VALUE SPACES.
+
+           01 WS-PRINT-PHONE-LINE.
+               05 FILLER                PIC X(07) VALUE 'PHONE: '.
+               05 WP-AREA                PIC X(03).
+               05 FILLER                PIC X(01) VALUE '-'.
+               05 WP-EXCHANGE            PIC X(03).
+               05 FILLER                PIC X(01) VALUE '-'.
+               05 WP-PHONE-NUM           PIC X(04).
+               05 FILLER                PIC X(61) VALUE SPACES.
+
+           01 WS-PRINT-PRODUCT-LINE.
+               05 FILLER                PIC X(09) VALUE 'PRODUCT: '.
+               05 WP-PROD-A              PIC X(04).
+               05 FILLER                PIC X(01) VALUE SPACE.
+               05 WP-PROD-B              PIC X(04).
+               05 FILLER                PIC X(62) VALUE SPACES.
        LINKAGE SECTION.
            01 DFHCOMMAREA.
-               05 LK-TRANSFER    PIC X(3).
+               05 LK-OPERATOR-ID PIC X(08).
+               05 LK-TRANSFER    PIC X(03).
+               05 LK-LAST-KEY    PIC X(07).
 
        PROCEDURE DIVISION.
-       
+
        000-START-LOGIC.
-           EXEC CICS HANDLE CONDITION 
+           EXEC CICS HANDLE CONDITION
                   MAPFAIL(100-FIRST-TIME)
                   NOTFND(400-RECORD-NOT-FOUND)
            END-EXEC.
-           
-           EXEC CICS HANDLE AID 
-              PF9(999-EXIT) 
+
+           EXEC CICS HANDLE AID
+              PF3(500-PRINT-CONFIRMATION)
+              PF9(999-EXIT)
            END-EXEC.
       * NEW
-           IF EIBCALEN = 3
+           IF EIBCALEN > 0
+               MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+           END-IF.
+
+           IF EIBCALEN = 11
                GO TO 100-FIRST-TIME
            END-IF.
-           
-           EXEC CICS 
-              RECEIVE MAP('MAP2') MAPSET('JEMAP2') 
+
+           MOVE SPACES TO WS-INQUIRY-LAST-KEY.
+           IF EIBCALEN = 18
+               MOVE LK-LAST-KEY TO WS-INQUIRY-LAST-KEY
+           END-IF.
+
+           EXEC CICS
+              RECEIVE MAP('MAP2') MAPSET('JEMAP2')
            END-EXEC.
-           
+
            GO TO 200-MAIN-LOGIC.
-           
+
        100-FIRST-TIME.
            MOVE LOW-VALUES TO MAP2O.
-           
+
            EXEC CICS
-                 SEND MAP('MAP2') MAPSET('JEMAP2') ERASE 
+                 SEND MAP('MAP2') MAPSET('JEMAP2') ERASE
            END-EXEC.
 
-           EXEC CICS 
-                RETURN TRANSID('JE02') 
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS
+                RETURN TRANSID('JE02')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
            END-EXEC.
            
        200-MAIN-LOGIC.
@@ -70,7 +151,18 @@
               EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
               EXEC CICS RETURN END-EXEC
            END-IF.
-           
+
+      *NEW - NO INVOICE NUMBER KEYED, SO TRY A NAME LOOKUP INSTEAD
+           IF INVNUML = 0
+               IF NAMEI NOT = SPACES
+                   GO TO 250-NAME-LOOKUP
+               ELSE
+                   MOVE LOW-VALUES TO MAP2O
+                   MOVE 'ENTER INVOICE NUMBER OR CUSTOMER NAME' TO MSGO
+                   GO TO 900-SEND-MAP
+               END-IF
+           END-IF.
+
            IF INVNUML IS NOT EQUAL TO 7
                 MOVE LOW-VALUES TO MAP2O
                 MOVE 'INVOICE NUMBER MUST BE 7 LONG' TO MSGO
@@ -90,10 +182,95 @@
               LENGTH(ORDFILE-LENGTH)
               RIDFLD(ORDFILE-KEY)
            END-EXEC.
-           
+
            MOVE LOW-VALUES TO MAP2O.
-           
+           PERFORM 280-POPULATE-MAP-FIELDS THRU 280-POPULATE-MAP-FIELDS-EXIT.
+
+           MOVE 'RECORD FOUND!' TO MSGO.
+
+           GO TO 900-SEND-MAP.
+
+      *NEW - BROWSE ORDFILE BY INVOICE NUMBER, COMPARING EACH RECORD'S
+      *NAME FIELD AGAINST WHAT WAS KEYED.  STARTS OVER FROM THE TOP OF
+      *THE FILE UNLESS WS-INQUIRY-LAST-KEY CARRIED A MATCH FORWARD
+      *FROM THE PRIOR SCREEN, IN WHICH CASE IT PICKS UP RIGHT AFTER IT.
+       250-NAME-LOOKUP.
+           MOVE 0 TO WS-BROWSE-SWITCH.
+           MOVE 'Y' TO WS-STARTBR-OK.
+
+           IF WS-INQUIRY-LAST-KEY = SPACES
+               MOVE LOW-VALUES TO ORDFILE-INVOICE-NO
+           ELSE
+               MOVE WS-INQUIRY-LAST-KEY TO ORDFILE-INVOICE-NO
+           END-IF.
+
+           EXEC CICS STARTBR FILE('ORDFILE')
+               RIDFLD(ORDFILE-KEY)
+               GTEQ
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'N' TO WS-STARTBR-OK
+               SET WS-BROWSE-EOF TO TRUE
+           END-IF.
+
+           IF WS-STARTBR-OK EQUAL 'Y'
+               AND WS-INQUIRY-LAST-KEY NOT = SPACES
+               EXEC CICS READNEXT FILE('ORDFILE')
+                   INTO(ORDFILE-RECORD)
+                   LENGTH(ORDFILE-LENGTH)
+                   RIDFLD(ORDFILE-KEY)
+                   RESP(WS-CICS-RESP)
+               END-EXEC
+               IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   SET WS-BROWSE-EOF TO TRUE
+               END-IF
+           END-IF.
+
+           PERFORM 260-READ-NEXT-MATCH THRU 260-READ-NEXT-MATCH-EXIT
+               UNTIL WS-BROWSE-DONE.
+
+           IF WS-STARTBR-OK EQUAL 'Y'
+               EXEC CICS ENDBR FILE('ORDFILE') END-EXEC
+           END-IF.
+
+           MOVE LOW-VALUES TO MAP2O.
+           IF WS-MATCH-FOUND
+               PERFORM 280-POPULATE-MAP-FIELDS
+                   THRU 280-POPULATE-MAP-FIELDS-EXIT
+               MOVE ORDFILE-INVOICE-NO TO WS-INQUIRY-LAST-KEY
+               MOVE 'RECORD FOUND - PRESS ENTER FOR NEXT MATCH' TO MSGO
+           ELSE
+               MOVE SPACES TO WS-INQUIRY-LAST-KEY
+               MOVE 'NO MATCHING CUSTOMER NAME FOUND' TO MSGO
+           END-IF.
+
+           GO TO 920-SEND-NAME-MAP.
+
+       260-READ-NEXT-MATCH.
+           EXEC CICS READNEXT FILE('ORDFILE')
+               INTO(ORDFILE-RECORD)
+               LENGTH(ORDFILE-LENGTH)
+               RIDFLD(ORDFILE-KEY)
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET WS-BROWSE-EOF TO TRUE
+           ELSE
+               IF ORDFILE-NAME(1:NAMEL) = NAMEI(1:NAMEL)
+                   SET WS-MATCH-FOUND TO TRUE
+               END-IF
+           END-IF.
+       260-READ-NEXT-MATCH-EXIT.
+           EXIT.
+
+      *NEW - FIELDS COMMON TO BOTH THE INVOICE-NUMBER LOOKUP AND THE
+      *NAME LOOKUP, FACTORED OUT SO THE TWO PATHS STAY IN STEP.
+       280-POPULATE-MAP-FIELDS.
            MOVE ORDFILE-INVOICE-NO TO INVNUMO.
+           MOVE DFHUNIMD TO INVNUMA.
 
            MOVE ORDFILE-P1A TO PROD1AO.
            MOVE ORDFILE-P1B TO PROD1BO.
@@ -112,35 +289,175 @@
 
            MOVE ORDFILE-NAME TO NAMEO.
 
-           MOVE ORDFILE-ADDR-LINE1 TO ALINE1O.            
-           MOVE ORDFILE-ADDR-LINE2 TO ALINE2O. 
+           MOVE ORDFILE-ADDR-LINE1 TO ALINE1O.
+           MOVE ORDFILE-ADDR-LINE2 TO ALINE2O.
            MOVE ORDFILE-ADDR-LINE3 TO ALINE3O.
 
-           MOVE ORDFILE-POSTAL-1 TO POST1O. 
+           MOVE ORDFILE-POSTAL-1 TO POST1O.
            MOVE ORDFILE-POSTAL-2 TO POST2O.
 
            MOVE ORDFILE-AREA-CODE TO AREAO.
            MOVE ORDFILE-EXCHANGE TO PREFIXO.
-           MOVE ORDFILE-PHONE-NUM TO LINENUMO. 
-
-           MOVE 'RECORD FOUND!' TO MSGO.
-
-           GO TO 900-SEND-MAP.
+           MOVE ORDFILE-PHONE-NUM TO LINENUMO.
+       280-POPULATE-MAP-FIELDS-EXIT.
+           EXIT.
 
        400-RECORD-NOT-FOUND.
            MOVE LOW-VALUES TO MAP2O.
            MOVE 'RECORD NOT FOUND' TO MSGO.
            GO TO 900-SEND-MAP.
-           
+
+      *NEW - PRINTS A CONFIRMATION SLIP FOR WHATEVER ORDER IS CURRENTLY
+      *ON THE SCREEN, SO A CUSTOMER AT THE COUNTER CAN WALK AWAY WITH A
+      *PAPER COPY INSTEAD OF HAVING IT RETYPED BY HAND
+       500-PRINT-CONFIRMATION.
+           IF INVNUML IS NOT EQUAL TO 7 OR INVNUMI IS NOT NUMERIC
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'LOOK UP AN ORDER BEFORE PRINTING' TO MSGO
+               GO TO 900-SEND-MAP
+           END-IF.
+
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+
+           EXEC CICS READ FILE('ORDFILE')
+              INTO(ORDFILE-RECORD)
+              LENGTH(ORDFILE-LENGTH)
+              RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+           PERFORM 550-SPOOL-CONFIRMATION THRU 550-SPOOL-CONFIRMATION-EXIT.
+
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 280-POPULATE-MAP-FIELDS THRU 280-POPULATE-MAP-FIELDS-EXIT.
+           MOVE 'CONFIRMATION SLIP PRINTED' TO MSGO.
+           GO TO 900-SEND-MAP.
+
+      *NEW - WRITES THE ORDER FIELDS ALREADY ON ORDFILE-RECORD TO A
+      *SPOOLED PRINT DATA SET, ONE LINE PER FIELD GROUP
+       550-SPOOL-CONFIRMATION.
+           EXEC CICS SPOOLOPEN OUTPUT
+               NODE('PRINTER1')
+               TOKEN(WS-SPOOL-TOKEN)
+           END-EXEC.
+
+           MOVE ORDFILE-INVOICE-NO TO WP-HDG-INVOICE.
+           EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-PRINT-HEADING-LINE)
+               FLENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ORDFILE-NAME TO WP-NAME.
+           EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-PRINT-NAME-LINE)
+               FLENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ORDFILE-ADDR-LINE1 TO WP-ADDR.
+           EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-PRINT-ADDR-LINE)
+               FLENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ORDFILE-ADDR-LINE2 TO WP-ADDR.
+           EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-PRINT-ADDR-LINE)
+               FLENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ORDFILE-ADDR-LINE3 TO WP-ADDR.
+           EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-PRINT-ADDR-LINE)
+               FLENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ORDFILE-POSTAL-1 TO WP-POSTAL-1.
+           MOVE ORDFILE-POSTAL-2 TO WP-POSTAL-2.
+           EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-PRINT-POSTAL-LINE)
+               FLENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           MOVE ORDFILE-AREA-CODE TO WP-AREA.
+           MOVE ORDFILE-EXCHANGE TO WP-EXCHANGE.
+           MOVE ORDFILE-PHONE-NUM TO WP-PHONE-NUM.
+           EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-PRINT-PHONE-LINE)
+               FLENGTH(WS-PRINT-LENGTH)
+           END-EXEC.
+
+           IF ORDFILE-P1A IS NOT EQUAL TO SPACES
+               MOVE ORDFILE-P1A TO WP-PROD-A
+               MOVE ORDFILE-P1B TO WP-PROD-B
+               EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                   FROM(WS-PRINT-PRODUCT-LINE)
+                   FLENGTH(WS-PRINT-LENGTH)
+               END-EXEC
+           END-IF.
+
+           IF ORDFILE-P2A IS NOT EQUAL TO SPACES
+               MOVE ORDFILE-P2A TO WP-PROD-A
+               MOVE ORDFILE-P2B TO WP-PROD-B
+               EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                   FROM(WS-PRINT-PRODUCT-LINE)
+                   FLENGTH(WS-PRINT-LENGTH)
+               END-EXEC
+           END-IF.
+
+           IF ORDFILE-P3A IS NOT EQUAL TO SPACES
+               MOVE ORDFILE-P3A TO WP-PROD-A
+               MOVE ORDFILE-P3B TO WP-PROD-B
+               EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                   FROM(WS-PRINT-PRODUCT-LINE)
+                   FLENGTH(WS-PRINT-LENGTH)
+               END-EXEC
+           END-IF.
+
+           IF ORDFILE-P4A IS NOT EQUAL TO SPACES
+               MOVE ORDFILE-P4A TO WP-PROD-A
+               MOVE ORDFILE-P4B TO WP-PROD-B
+               EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                   FROM(WS-PRINT-PRODUCT-LINE)
+                   FLENGTH(WS-PRINT-LENGTH)
+               END-EXEC
+           END-IF.
+
+           IF ORDFILE-P5A IS NOT EQUAL TO SPACES
+               MOVE ORDFILE-P5A TO WP-PROD-A
+               MOVE ORDFILE-P5B TO WP-PROD-B
+               EXEC CICS SPOOLWRITE TOKEN(WS-SPOOL-TOKEN)
+                   FROM(WS-PRINT-PRODUCT-LINE)
+                   FLENGTH(WS-PRINT-LENGTH)
+               END-EXEC
+           END-IF.
+
+           EXEC CICS SPOOLCLOSE TOKEN(WS-SPOOL-TOKEN) END-EXEC.
+       550-SPOOL-CONFIRMATION-EXIT.
+           EXIT.
+
        900-SEND-MAP.
             EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') ERASE END-EXEC.
-            EXEC CICS RETURN TRANSID('JE02') END-EXEC. 
+            MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+            EXEC CICS RETURN TRANSID('JE02')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
+            END-EXEC.
 
+      *NEW - KEEPS THE NAME-BROWSE POSITION IN THE COMMAREA SO THE
+      *NEXT ENTER PRESS CONTINUES THE SEARCH INSTEAD OF RESTARTING IT.
+       920-SEND-NAME-MAP.
+            MOVE DFHUNIMD TO NAMEA.
+            EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') ERASE END-EXEC.
+            MOVE WS-OPERATOR-ID TO WS-INQUIRY-OPERATOR-ID.
+            MOVE SPACES TO WS-INQUIRY-TRANSFER.
+            EXEC CICS RETURN TRANSID('JE02')
+                COMMAREA(WS-INQUIRY-COMMAREA)
+                LENGTH(WS-INQUIRY-LENGTH)
+            END-EXEC.
 
        999-EXIT.
             MOVE LOW-VALUES TO MAP2O.
             MOVE 'BYE' TO MSGO.
             EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') END-EXEC.
             EXEC CICS RETURN END-EXEC.
-       
+
            GOBACK.
