@@ -11,36 +11,56 @@
        WORKING-STORAGE SECTION.
 
        COPY 'JEMAP1'.
+       COPY 'OPERATOR-LAYOUT'.
 
        01 WS-OPT-MSG.
        05 FILLER                   PIC X(26)
            VALUE 'YOU HAVE SELECTED OPTION #'.
        05 WS-OPT-MSG-NUM           PIC 9.
 
-       01 WS-TRANSFER-FIELD        PIC X(3).
-       01 WS-TRANSFER-LENGTH       PIC S9(4) COMP VALUE 3.
+       01 WS-OPERATOR-ID           PIC X(08).
 
        LINKAGE SECTION.
            01 DFHCOMMAREA.
-               05 LK-TRANSFER      PIC X(3).
-       
+               05 LK-OPERATOR-ID   PIC X(08).
+               05 LK-TRANSFER      PIC X(03).
+
        PROCEDURE DIVISION.
        000-START-LOGIC.
-      *NEW 
-       EXEC CICS HANDLE AID 
+      *NEW
+       EXEC CICS HANDLE AID
            PF9(700-CHOICE-9)
            PF1(300-CHOICE-1)
            PF2(400-CHOICE-2)
+           PF3(500-CHOICE-3)
+           PF4(600-CHOICE-4)
+           PF5(650-CHOICE-5)
+           PF6(750-CHOICE-6)
        END-EXEC.
-       
+
        EXEC CICS HANDLE CONDITION MAPFAIL(100-FIRST-TIME) END-EXEC.
-       
-       IF EIBCALEN = 3
+
+      *Capture the signed-on operator ID - it is always the first
+      *field in every commarea shape in the system
+       IF EIBCALEN > 0
+           MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+       END-IF.
+
+      *Reject anyone who reaches the menu without a signed-on
+      *operator ID (e.g. keying transid JE01 directly instead of
+      *going through JEPRGS) - every write downstream of this menu
+      *stamps WS-OPERATOR-ID/AUDIT-OPERATOR, so a blank here would
+      *mean an unattributed change
+       IF WS-OPERATOR-ID = SPACES OR WS-OPERATOR-ID = LOW-VALUES
+           GO TO 050-REJECT-NO-SIGNON
+       END-IF.
+
+       IF EIBCALEN = 11
           GO TO 100-FIRST-TIME
        END-IF.
-       
+
        EXEC CICS RECEIVE MAP('MAP1') MAPSET('JEMAP1') END-EXEC.
-       
+
        GO TO 200-MAIN-LOGIC.
 
        100-FIRST-TIME.
@@ -49,7 +69,17 @@
         EXEC CICS SEND MAP('MAP1') MAPSET('JEMAP1') ERASE
             END-EXEC.
 
-        EXEC CICS RETURN TRANSID('JE01') END-EXEC.
+        MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+        EXEC CICS RETURN TRANSID('JE01')
+            COMMAREA(WS-OPID-COMMAREA)
+            LENGTH(WS-OPID-LENGTH)
+        END-EXEC.
+
+       050-REJECT-NO-SIGNON.
+        MOVE LOW-VALUES TO MAP1O.
+        MOVE 'NOT SIGNED ON - RESTART AT THE SIGN-ON SCREEN' TO MSGO.
+        EXEC CICS SEND MAP('MAP1') MAPSET('JEMAP1') ERASE END-EXEC.
+        EXEC CICS RETURN END-EXEC.
 
        200-MAIN-LOGIC.
  
@@ -60,7 +90,11 @@
         ELSE IF CHOICEI IS EQUAL TO '3'
             GO TO 500-CHOICE-3
         ELSE IF CHOICEI IS EQUAL TO '4'
-            GO TO 600-CHOICE-4             
+            GO TO 600-CHOICE-4
+        ELSE IF CHOICEI IS EQUAL TO '5'
+            GO TO 650-CHOICE-5
+        ELSE IF CHOICEI IS EQUAL TO '6'
+            GO TO 750-CHOICE-6
         ELSE IF CHOICEI IS EQUAL TO '9'
             GO TO 700-CHOICE-9
         ELSE
@@ -68,10 +102,12 @@
         END-IF.
 
        300-CHOICE-1.
+           MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+           MOVE SPACES TO WS-MENU-TRANSFER.
            EXEC CICS XCTL
                PROGRAM('JEPRGE')
-               COMMAREA(WS-TRANSFER-FIELD)
-               LENGTH(WS-TRANSFER-LENGTH)
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
            END-EXEC.
            
             MOVE LOW-VALUES TO MAP1O.
@@ -79,10 +115,12 @@
             EXEC CICS RETURN TRANSID('JE01') END-EXEC.
 
        400-CHOICE-2.
+        MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+        MOVE SPACES TO WS-MENU-TRANSFER.
         EXEC CICS XCTL
                PROGRAM('JEPRGI')
-               COMMAREA(WS-TRANSFER-FIELD)
-               LENGTH(WS-TRANSFER-LENGTH)
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
         END-EXEC.
         
         MOVE LOW-VALUES TO MAP1O.
@@ -91,14 +129,54 @@
         EXEC CICS RETURN TRANSID('JE01') END-EXEC.
 
        500-CHOICE-3.
+        MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+        MOVE SPACES TO WS-MENU-TRANSFER.
+        EXEC CICS XCTL
+               PROGRAM('JEPRGU')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+        END-EXEC.
+
         MOVE LOW-VALUES TO MAP1O.
-        MOVE 'YOU ENTERED THREE' TO MSGO.
         EXEC CICS SEND MAP('MAP1') MAPSET('JEMAP1') END-EXEC.
         EXEC CICS RETURN TRANSID('JE01') END-EXEC.
 
        600-CHOICE-4.
+        MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+        MOVE SPACES TO WS-MENU-TRANSFER.
+        EXEC CICS XCTL
+               PROGRAM('JEPRGC')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+        END-EXEC.
+
+        MOVE LOW-VALUES TO MAP1O.
+        EXEC CICS SEND MAP('MAP1') MAPSET('JEMAP1') END-EXEC.
+        EXEC CICS RETURN TRANSID('JE01') END-EXEC.
+
+       650-CHOICE-5.
+        MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+        MOVE SPACES TO WS-MENU-TRANSFER.
+        EXEC CICS XCTL
+               PROGRAM('JEPRGX')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+        END-EXEC.
+
+        MOVE LOW-VALUES TO MAP1O.
+        EXEC CICS SEND MAP('MAP1') MAPSET('JEMAP1') END-EXEC.
+        EXEC CICS RETURN TRANSID('JE01') END-EXEC.
+
+       750-CHOICE-6.
+        MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+        MOVE SPACES TO WS-MENU-TRANSFER.
+        EXEC CICS XCTL
+               PROGRAM('JEPRGY')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+        END-EXEC.
+
         MOVE LOW-VALUES TO MAP1O.
-        MOVE 'YOU ENTERED FOUR' TO MSGO.
         EXEC CICS SEND MAP('MAP1') MAPSET('JEMAP1') END-EXEC.
         EXEC CICS RETURN TRANSID('JE01') END-EXEC.
 
