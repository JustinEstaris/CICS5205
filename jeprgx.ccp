@@ -0,0 +1,596 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGX.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY 'JEMAP2'.
+       COPY 'DFHBMSCA'.
+       COPY 'ORDFILE-LAYOUT'.
+       COPY 'PRODMAST-LAYOUT'.
+       COPY 'ORDDETAIL-LAYOUT'.
+       COPY 'OPERATOR-LAYOUT'.
+      *NEW
+       01 WS-OPERATOR-ID           PIC X(08).
+       01 WS-PRODX1LI              PIC X(4).
+       01 WS-PRODX2LI              PIC X(4).
+       01 WS-CICS-RESP             PIC S9(8) COMP.
+
+       01 WS-PROD-ERROR-FLAG       PIC 9 VALUE 0.
+       01 WS-PROD-ENTERED          PIC 9 VALUE 0.
+       01 WS-PROD-ERROR-MSG.
+          05 WS-PROD-LBL.
+              10 FILLER            PIC X(5) VALUE 'PROD'.
+              10 WS-PROD-NUM       PIC 9 VALUE 0.
+              10 FILLER            PIC XX VALUE ': '.
+          05 WS-PROD-ERROR         PIC X(36).
+
+       01 WS-DUP-MSG.
+          05 FILLER                PIC X(12) VALUE 'LINE NUMBER '.
+          05 WS-DUP-LINE-NO        PIC Z9.
+          05 FILLER                PIC X(43)
+              VALUE ' ALREADY EXISTS - STOPPED, REVIEW AND RETRY'.
+
+       01 WS-ADDPROD-COMMAREA.
+          05 WS-ADDPROD-OPERATOR-ID PIC X(8).
+          05 WS-ADDPROD-TRANSFER    PIC X(3).
+          05 WS-ADDPROD-INVOICE-NO  PIC X(7).
+          05 WS-ADDPROD-NEXT-LINE   PIC 9(2).
+       01 WS-ADDPROD-LENGTH        PIC S9(4) COMP VALUE 20.
+
+       01 WS-ADDPROD-A             PIC X(4).
+       01 WS-ADDPROD-B             PIC X(4).
+
+       01 WS-NEXT-LINE-MSG.
+          05 FILLER                PIC X(47)
+              VALUE 'KEY ADDITIONAL PRODUCTS BELOW, STARTING AT LINE'.
+          05 FILLER                PIC X VALUE SPACE.
+          05 WS-NEXT-LINE-DISPLAY   PIC Z9.
+      *NEW
+       LINKAGE SECTION.
+           01 DFHCOMMAREA.
+               05 LK-OPERATOR-ID       PIC X(08).
+               05 LK-TRANSFER          PIC X(03).
+               05 LK-ADDPROD-INVOICE   PIC X(07).
+               05 LK-ADDPROD-NEXT-LINE PIC 9(02).
+
+       PROCEDURE DIVISION.
+       000-START-LOGIC.
+           EXEC CICS HANDLE CONDITION
+                  MAPFAIL(100-FIRST-TIME)
+                  NOTFND(450-RECORD-NOT-FOUND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+              PF1(910-BACK-TO-PRGM)
+              PF9(999-EXIT)
+           END-EXEC.
+
+           IF EIBCALEN > 0
+               MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+           END-IF.
+
+           IF EIBCALEN = 11
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           EXEC CICS
+              RECEIVE MAP('MAP2') MAPSET('JEMAP2')
+           END-EXEC.
+
+           IF EIBCALEN = 20
+               MOVE LK-ADDPROD-INVOICE TO WS-ADDPROD-INVOICE-NO
+               MOVE LK-ADDPROD-NEXT-LINE TO WS-ADDPROD-NEXT-LINE
+               GO TO 250-ADD-PRODUCTS-LOGIC
+           END-IF.
+
+           GO TO 200-LOOKUP-LOGIC.
+
+       100-FIRST-TIME.
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 500-UNPROTECT-MAP.
+           MOVE '  M O R E  P R O D U C T S' TO TITLEO.
+           EXEC CICS
+                 SEND MAP('MAP2') MAPSET('JEMAP2') ERASE
+           END-EXEC.
+
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS
+                RETURN TRANSID('JE06')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
+           END-EXEC.
+
+      *Look up the invoice the extra products are being added to
+       200-LOOKUP-LOGIC.
+           IF INVNUMI  = 'XXXXXXX' OR INVNUMI(1:5) = 'ABORT'
+              EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF INVNUML IS NOT EQUAL TO 7
+                MOVE LOW-VALUES TO MAP2O
+                PERFORM 500-UNPROTECT-MAP
+                MOVE 'INVOICE NUMBER MUST BE 7 LONG' TO MSGO
+                GO TO 900-SEND-MAP
+           END-IF.
+
+           IF INVNUMI IS NOT NUMERIC
+                MOVE LOW-VALUES TO MAP2O
+                PERFORM 500-UNPROTECT-MAP
+                MOVE 'INVOICE MUST BE NUMERIC' TO MSGO
+                GO TO 900-SEND-MAP
+           END-IF.
+
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+
+           EXEC CICS READ FILE('ORDFILE')
+              INTO(ORDFILE-RECORD)
+              LENGTH(ORDFILE-LENGTH)
+              RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 500-UNPROTECT-MAP.
+           MOVE ORDFILE-INVOICE-NO TO INVNUMO.
+           MOVE ORDFILE-INVOICE-NO TO WS-ADDPROD-INVOICE-NO.
+           PERFORM 220-FIND-NEXT-LINE.
+           MOVE WS-ADDPROD-NEXT-LINE TO WS-NEXT-LINE-DISPLAY.
+           MOVE WS-NEXT-LINE-MSG TO MSGO.
+
+           GO TO 920-SEND-ADDPROD-MAP.
+
+      *Finds the highest ORDDETAIL line number already on file for
+      *this invoice and seeds WS-ADDPROD-NEXT-LINE one past it, so a
+      *later JE06 session against the same invoice (the normal way to
+      *keep adding products over time) picks up where an earlier
+      *session left off instead of always restarting at line 6 and
+      *colliding with lines that are already there
+       220-FIND-NEXT-LINE.
+           MOVE ORDFILE-INVOICE-NO TO ORDDETAIL-INVOICE-NO.
+           MOVE 99 TO ORDDETAIL-LINE-NO.
+
+           EXEC CICS STARTBR FILE('ORDDETAIL')
+               RIDFLD(ORDDETAIL-KEY)
+               GTEQ
+               RESP(WS-CICS-RESP)
+           END-EXEC.
+
+           MOVE 6 TO WS-ADDPROD-NEXT-LINE.
+
+           IF WS-CICS-RESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS READPREV FILE('ORDDETAIL')
+                   INTO(ORDDETAIL-RECORD)
+                   LENGTH(ORDDETAIL-LENGTH)
+                   RIDFLD(ORDDETAIL-KEY)
+                   RESP(WS-CICS-RESP)
+               END-EXEC
+
+               IF WS-CICS-RESP EQUAL DFHRESP(NORMAL)
+                   AND ORDDETAIL-INVOICE-NO EQUAL ORDFILE-INVOICE-NO
+                   COMPUTE WS-ADDPROD-NEXT-LINE =
+                       ORDDETAIL-LINE-NO + 1
+               END-IF
+
+               EXEC CICS ENDBR FILE('ORDDETAIL') END-EXEC
+           END-IF.
+
+      *Validates and writes whichever of the five product pairs on
+      *the screen were keyed - every pair here is optional, since this
+      *screen is only ever used to add lines beyond the first five
+       250-ADD-PRODUCTS-LOGIC.
+           PERFORM 360-PARTS-CHECK.
+           PERFORM 600-WRITE-DETAIL-LINES.
+
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 500-UNPROTECT-MAP.
+           MOVE WS-ADDPROD-INVOICE-NO TO INVNUMO.
+
+           IF WS-PROD-ENTERED = 0
+               MOVE 'ENTER AT LEAST ONE PRODUCT' TO MSGO
+           ELSE
+               MOVE 'ADDITIONAL PRODUCTS HAVE BEEN ADDED!' TO MSGO
+           END-IF.
+
+           GO TO 920-SEND-ADDPROD-MAP.
+
+       360-PARTS-CHECK.
+           IF PROD1AI NOT = SPACES OR PROD1BI NOT = SPACES
+              IF PROD1AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD1A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD1AL
+                  MOVE DFHUNIMD TO PROD1AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD1AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 1A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD1AL
+                  MOVE DFHUNIMD TO PROD1AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD1BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD1B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD1BL
+                  MOVE DFHUNIMD TO PROD1BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD1BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD1B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD1BL
+                  MOVE DFHUNIMD TO PROD1BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              MOVE 1 TO WS-PROD-NUM
+              MOVE PROD1AI TO WS-PRODX1LI
+              MOVE PROD1BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD1AL
+                  MOVE DFHUNIMD TO PROD1AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+           END-IF.
+
+           IF PROD2AI NOT = SPACES OR PROD2BI NOT = SPACES
+              IF PROD2AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD2AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 2A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD2BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD2BL
+                  MOVE DFHUNIMD TO PROD2BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD2BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD2BL
+                  MOVE DFHUNIMD TO PROD2BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              MOVE 2 TO WS-PROD-NUM
+              MOVE PROD2AI TO WS-PRODX1LI
+              MOVE PROD2BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+           END-IF.
+
+           IF PROD3AI NOT = SPACES OR PROD3BI NOT = SPACES
+              IF PROD3AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD3AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 3A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD3BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD3BL
+                  MOVE DFHUNIMD TO PROD3BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD3BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD3BL
+                  MOVE DFHUNIMD TO PROD3BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              MOVE 3 TO WS-PROD-NUM
+              MOVE PROD3AI TO WS-PRODX1LI
+              MOVE PROD3BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+           END-IF.
+
+           IF PROD4AI NOT = SPACES OR PROD4BI NOT = SPACES
+              IF PROD4AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD4AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 4A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD4BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD4BL
+                  MOVE DFHUNIMD TO PROD4BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD4BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD4BL
+                  MOVE DFHUNIMD TO PROD4BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              MOVE 4 TO WS-PROD-NUM
+              MOVE PROD4AI TO WS-PRODX1LI
+              MOVE PROD4BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+           END-IF.
+
+           IF PROD5AI NOT = SPACES OR PROD5BI NOT = SPACES
+              IF PROD5AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD5AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 5A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD5BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD5BL
+                  MOVE DFHUNIMD TO PROD5BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              IF PROD5BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD5BL
+                  MOVE DFHUNIMD TO PROD5BA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+              MOVE 5 TO WS-PROD-NUM
+              MOVE PROD5AI TO WS-PRODX1LI
+              MOVE PROD5BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 920-SEND-ADDPROD-MAP
+              END-IF
+           END-IF.
+
+      *Looks up a product pair on PRODMAST; sets WS-PROD-ERROR-FLAG
+      *and builds WS-PROD-ERROR-MSG (using WS-PROD-NUM) when the pair
+      *keyed into WS-PRODX1LI/WS-PRODX2LI is not a recognized product
+       370-PRODMAST-LOOKUP.
+           MOVE 0 TO WS-PROD-ERROR-FLAG.
+           MOVE WS-PRODX1LI TO PRODMAST-CODE-A.
+           MOVE WS-PRODX2LI TO PRODMAST-CODE-B.
+
+           EXEC CICS READ FILE('PRODMAST')
+               INTO (PRODMAST-RECORD)
+               LENGTH (PRODMAST-LENGTH)
+               RIDFLD (PRODMAST-KEY)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 1 TO WS-PROD-ERROR-FLAG
+               MOVE 'NOT A RECOGNIZED PRODUCT CODE' TO WS-PROD-ERROR
+           END-IF.
+
+      *Writes one ORDDETAIL record per non-blank product pair on the
+      *screen, assigning each the next line number in sequence
+       600-WRITE-DETAIL-LINES.
+           IF PROD1AI NOT = SPACES OR PROD1BI NOT = SPACES
+               MOVE PROD1AI TO WS-ADDPROD-A
+               MOVE PROD1BI TO WS-ADDPROD-B
+               PERFORM 610-WRITE-ONE-DETAIL-LINE
+           END-IF.
+           IF PROD2AI NOT = SPACES OR PROD2BI NOT = SPACES
+               MOVE PROD2AI TO WS-ADDPROD-A
+               MOVE PROD2BI TO WS-ADDPROD-B
+               PERFORM 610-WRITE-ONE-DETAIL-LINE
+           END-IF.
+           IF PROD3AI NOT = SPACES OR PROD3BI NOT = SPACES
+               MOVE PROD3AI TO WS-ADDPROD-A
+               MOVE PROD3BI TO WS-ADDPROD-B
+               PERFORM 610-WRITE-ONE-DETAIL-LINE
+           END-IF.
+           IF PROD4AI NOT = SPACES OR PROD4BI NOT = SPACES
+               MOVE PROD4AI TO WS-ADDPROD-A
+               MOVE PROD4BI TO WS-ADDPROD-B
+               PERFORM 610-WRITE-ONE-DETAIL-LINE
+           END-IF.
+           IF PROD5AI NOT = SPACES OR PROD5BI NOT = SPACES
+               MOVE PROD5AI TO WS-ADDPROD-A
+               MOVE PROD5BI TO WS-ADDPROD-B
+               PERFORM 610-WRITE-ONE-DETAIL-LINE
+           END-IF.
+
+       610-WRITE-ONE-DETAIL-LINE.
+           MOVE WS-ADDPROD-INVOICE-NO TO ORDDETAIL-INVOICE-NO.
+           MOVE WS-ADDPROD-NEXT-LINE TO ORDDETAIL-LINE-NO.
+           MOVE WS-ADDPROD-A TO ORDDETAIL-PROD-A.
+           MOVE WS-ADDPROD-B TO ORDDETAIL-PROD-B.
+
+           EXEC CICS WRITE FILE('ORDDETAIL')
+               FROM (ORDDETAIL-RECORD)
+               LENGTH (ORDDETAIL-LENGTH)
+               RIDFLD (ORDDETAIL-KEY)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP EQUAL DFHRESP(DUPREC)
+               GO TO 460-DUPLICATE-LINE
+           END-IF.
+
+           ADD 1 TO WS-ADDPROD-NEXT-LINE.
+           ADD 1 TO WS-PROD-ENTERED.
+
+      *Allows you to enter stuff in the map?
+       500-UNPROTECT-MAP.
+
+      *Unprotect Products
+           MOVE DFHBMFSE TO PROD1AA.
+           MOVE DFHBMFSE TO PROD1BA.
+
+           MOVE DFHBMFSE TO PROD2AA.
+           MOVE DFHBMFSE TO PROD2BA.
+
+           MOVE DFHBMFSE TO PROD3AA.
+           MOVE DFHBMFSE TO PROD3BA.
+
+           MOVE DFHBMFSE TO PROD4AA.
+           MOVE DFHBMFSE TO PROD4BA.
+
+           MOVE DFHBMFSE TO PROD5AA.
+           MOVE DFHBMFSE TO PROD5BA.
+
+       450-RECORD-NOT-FOUND.
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'INVOICE NOT FOUND' TO MSGO.
+           GO TO 900-SEND-MAP.
+
+      *A line number collided with one already on ORDDETAIL, most
+      *likely from the commarea being resubmitted.  Earlier pairs in
+      *this submission that already wrote successfully stay written
+      *(there is no SYNCPOINT ROLLBACK in this program); the pairs
+      *keyed on the screen are left exactly as the operator typed them
+      *so the operator can see what is there and decide how to retry
+       460-DUPLICATE-LINE.
+           MOVE LOW-VALUES TO MAP2O.
+           PERFORM 500-UNPROTECT-MAP.
+           MOVE WS-ADDPROD-INVOICE-NO TO INVNUMO.
+           MOVE PROD1AI TO PROD1AO.
+           MOVE PROD1BI TO PROD1BO.
+           MOVE PROD2AI TO PROD2AO.
+           MOVE PROD2BI TO PROD2BO.
+           MOVE PROD3AI TO PROD3AO.
+           MOVE PROD3BI TO PROD3BO.
+           MOVE PROD4AI TO PROD4AO.
+           MOVE PROD4BI TO PROD4BO.
+           MOVE PROD5AI TO PROD5AO.
+           MOVE PROD5BI TO PROD5BO.
+           MOVE WS-ADDPROD-NEXT-LINE TO WS-DUP-LINE-NO.
+           MOVE WS-DUP-MSG TO MSGO.
+           GO TO 920-SEND-ADDPROD-MAP.
+
+       900-SEND-MAP.
+            MOVE '  M O R E  P R O D U C T S' TO TITLEO.
+            EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') ERASE END-EXEC.
+            MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+            EXEC CICS RETURN TRANSID('JE06')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
+            END-EXEC.
+
+      *Keeps the invoice number and next line number in the COMMAREA
+      *so the next ENTER press keeps adding lines to the same order
+       920-SEND-ADDPROD-MAP.
+            MOVE '  M O R E  P R O D U C T S' TO TITLEO.
+            EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') ERASE END-EXEC.
+            MOVE WS-OPERATOR-ID TO WS-ADDPROD-OPERATOR-ID.
+            MOVE SPACES TO WS-ADDPROD-TRANSFER.
+            EXEC CICS RETURN TRANSID('JE06')
+                COMMAREA(WS-ADDPROD-COMMAREA)
+                LENGTH(WS-ADDPROD-LENGTH)
+            END-EXEC.
+
+       910-BACK-TO-PRGM.
+           MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+           MOVE SPACES TO WS-MENU-TRANSFER.
+           EXEC CICS XCTL
+               PROGRAM('JEPRGM')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+           END-EXEC.
+
+            MOVE LOW-VALUES TO MAP2O.
+            EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') END-EXEC.
+            EXEC CICS RETURN TRANSID('JE06') END-EXEC.
+
+       999-EXIT.
+            MOVE LOW-VALUES TO MAP2O.
+            MOVE 'BYE' TO MSGO.
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+            EXEC CICS RETURN END-EXEC
+            GOBACK.
+
+        END PROGRAM JEPRGX.
