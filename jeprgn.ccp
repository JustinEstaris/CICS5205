@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGN.
+       AUTHOR. J ESTARIS.
+       INSTALLATION. ORDER PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *  JEPRGN - NIGHTLY ORDFILE EXTRACT                             *
+      *  READS ORDFILE SEQUENTIALLY EACH NIGHT AND WRITES A FLAT       *
+      *  EXTRACT RECORD PER INVOICE (NAME, ADDRESS, POSTAL CODES,      *
+      *  PHONE, AND ALL FIVE PRODUCT PAIRS) FOR THE SHIPPING AND       *
+      *  INVOICING SYSTEMS TO PICK UP, SO NEW ORDERS FLOW OUT OF THIS  *
+      *  SYSTEM INSTEAD OF DEAD-ENDING IN ORDFILE.                     *
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  DATE        INIT  DESCRIPTION                                *
+      *  2026-08-08  JE    INITIAL VERSION                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-ORDFILE-INVOICE-NO
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT ORDEXTR ASSIGN TO ORDEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDEXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDFILE
+           RECORD CONTAINS 166 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDFILE-RECORD.
+           05  FD-ORDFILE-INVOICE-NO    PIC X(07).
+           05  FILLER                   PIC X(159).
+
+       FD  ORDEXTR
+           RECORD CONTAINS 143 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDEXTR-RECORD            PIC X(143).
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'ORDFILE-LAYOUT'.
+       COPY 'EXTRACT-LAYOUT'.
+
+       01  WS-ORDFILE-STATUS            PIC X(02) VALUE '00'.
+           88  WS-ORDFILE-OK                VALUE '00'.
+           88  WS-ORDFILE-EOF                VALUE '10'.
+
+       01  WS-ORDEXTR-STATUS            PIC X(02) VALUE '00'.
+
+       77  WS-EXTRACT-COUNT             PIC 9(07) COMP VALUE 0.
+       77  WS-EOF-SWITCH                PIC 9(01) COMP VALUE 0.
+           88  WS-NO-MORE-RECORDS           VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ORDFILE THRU 2000-PROCESS-ORDFILE-EXIT
+               UNTIL WS-NO-MORE-RECORDS.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ORDFILE.
+           IF NOT WS-ORDFILE-OK
+               DISPLAY 'JEPRGN: ORDFILE OPEN FAILED, STATUS='
+                   WS-ORDFILE-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           OPEN OUTPUT ORDEXTR.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ORDFILE.
+           MOVE ORDFILE-INVOICE-NO TO EXTRACT-INVOICE-NO.
+           MOVE ORDFILE-NAME TO EXTRACT-NAME.
+           MOVE ORDFILE-ADDR-LINE1 TO EXTRACT-ADDR-LINE1.
+           MOVE ORDFILE-ADDR-LINE2 TO EXTRACT-ADDR-LINE2.
+           MOVE ORDFILE-ADDR-LINE3 TO EXTRACT-ADDR-LINE3.
+           MOVE ORDFILE-POSTAL-1 TO EXTRACT-POSTAL-1.
+           MOVE ORDFILE-POSTAL-2 TO EXTRACT-POSTAL-2.
+           MOVE ORDFILE-AREA-CODE TO EXTRACT-AREA-CODE.
+           MOVE ORDFILE-EXCHANGE TO EXTRACT-EXCHANGE.
+           MOVE ORDFILE-PHONE-NUM TO EXTRACT-PHONE-NUM.
+           MOVE ORDFILE-P1A TO EXTRACT-P1A.
+           MOVE ORDFILE-P1B TO EXTRACT-P1B.
+           MOVE ORDFILE-P2A TO EXTRACT-P2A.
+           MOVE ORDFILE-P2B TO EXTRACT-P2B.
+           MOVE ORDFILE-P3A TO EXTRACT-P3A.
+           MOVE ORDFILE-P3B TO EXTRACT-P3B.
+           MOVE ORDFILE-P4A TO EXTRACT-P4A.
+           MOVE ORDFILE-P4B TO EXTRACT-P4B.
+           MOVE ORDFILE-P5A TO EXTRACT-P5A.
+           MOVE ORDFILE-P5B TO EXTRACT-P5B.
+
+           MOVE EXTRACT-RECORD TO FD-ORDEXTR-RECORD.
+           WRITE FD-ORDEXTR-RECORD.
+
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+       2000-PROCESS-ORDFILE-EXIT.
+           EXIT.
+
+       2100-READ-ORDFILE.
+           READ ORDFILE INTO ORDFILE-RECORD
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       2100-READ-ORDFILE-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ORDFILE.
+           CLOSE ORDEXTR.
+           DISPLAY 'JEPRGN: EXTRACT RECORDS WRITTEN=' WS-EXTRACT-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-ABORT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM JEPRGN.
