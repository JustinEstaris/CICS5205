@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  OPERATOR-LAYOUT - SHARED COMMAREA SHAPES FOR CARRYING THE    *
+      *  SIGNED-ON OPERATOR ID BETWEEN JEPRGM AND THE TRANSACTIONS    *
+      *  IT DISPATCHES TO.  THE OPERATOR ID IS ALWAYS THE FIRST FIELD *
+      *  IN EVERY COMMAREA SHAPE IN THE SYSTEM SO IT LANDS AT THE     *
+      *  SAME OFFSET NO MATTER WHICH SHAPE ARRIVED.                  *
+      *                                                               *
+      *  WS-MENU-COMMAREA  - PASSED WHEN XCTL-ING INTO OR OUT OF A    *
+      *                       MENU CHOICE (OPERATOR ID + THE MENU'S   *
+      *                       OWN VESTIGIAL TRANSFER FIELD).          *
+      *  WS-OPID-COMMAREA  - PASSED WHEN A PROGRAM NEEDS NOTHING MORE *
+      *                       THAN THE OPERATOR ID CARRIED FORWARD TO *
+      *                       ITS OWN NEXT PSEUDO-CONVERSATIONAL TURN.*
+      *****************************************************************
+       01  WS-MENU-COMMAREA.
+           05  WS-MENU-OPERATOR-ID      PIC X(08).
+           05  WS-MENU-TRANSFER         PIC X(03).
+       01  WS-MENU-LENGTH               PIC S9(4) COMP VALUE 11.
+
+       01  WS-OPID-COMMAREA.
+           05  WS-OPID-OPERATOR-ID      PIC X(08).
+       01  WS-OPID-LENGTH               PIC S9(4) COMP VALUE 08.
