@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  ORDDETAIL-LAYOUT - RECORD LAYOUT FOR THE ORDDETAIL FILE.     *
+      *  HOLDS PRODUCT LINES BEYOND THE FIRST FIVE THAT ARE STORED    *
+      *  DIRECTLY ON ORDFILE.  KEYED BY INVOICE NUMBER PLUS A TWO     *
+      *  DIGIT LINE NUMBER (LINES 6 AND UP) SO AN ORDER IS NOT        *
+      *  LIMITED TO FIVE PRODUCTS.                                   *
+      *****************************************************************
+       01  ORDDETAIL-RECORD.
+           05  ORDDETAIL-KEY.
+               10  ORDDETAIL-INVOICE-NO PIC X(07).
+               10  ORDDETAIL-LINE-NO    PIC 9(02).
+           05  ORDDETAIL-PROD-A         PIC X(04).
+           05  ORDDETAIL-PROD-B         PIC X(04).
+
+       01  ORDDETAIL-LENGTH             PIC S9(4) COMP VALUE 17.
