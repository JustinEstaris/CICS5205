@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  OPERMAST-LAYOUT - RECORD LAYOUT FOR THE OPERMAST FILE.       *
+      *  ONE RECORD PER OPERATOR ALLOWED TO SIGN ON, KEYED BY THE     *
+      *  OPERATOR ID ITSELF - SIGNING ON IS VALID WHENEVER THE READ   *
+      *  SUCCEEDS.                                                    *
+      *****************************************************************
+       01  OPERMAST-RECORD.
+           05  OPERMAST-OPERATOR-ID      PIC X(08).
+           05  OPERMAST-NAME             PIC X(30).
+
+       01  OPERMAST-LENGTH                PIC S9(4) COMP VALUE 38.
