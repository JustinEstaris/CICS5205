@@ -0,0 +1,33 @@
+      *****************************************************************
+      *  ORDFILE-LAYOUT - RECORD LAYOUT FOR THE ORDFILE ORDER MASTER  *
+      *****************************************************************
+       01  ORDFILE-RECORD.
+           05  ORDFILE-KEY.
+               10  ORDFILE-INVOICE-NO   PIC X(07).
+           05  ORDFILE-NAME             PIC X(20).
+           05  ORDFILE-ADDR-LINE1       PIC X(20).
+           05  ORDFILE-ADDR-LINE2       PIC X(20).
+           05  ORDFILE-ADDR-LINE3       PIC X(20).
+           05  ORDFILE-POSTAL-1         PIC X(03).
+           05  ORDFILE-POSTAL-2         PIC X(03).
+           05  ORDFILE-AREA-CODE        PIC X(03).
+           05  ORDFILE-EXCHANGE         PIC X(03).
+           05  ORDFILE-PHONE-NUM        PIC X(04).
+           05  ORDFILE-P1A              PIC X(04).
+           05  ORDFILE-P1B              PIC X(04).
+           05  ORDFILE-P2A              PIC X(04).
+           05  ORDFILE-P2B              PIC X(04).
+           05  ORDFILE-P3A              PIC X(04).
+           05  ORDFILE-P3B              PIC X(04).
+           05  ORDFILE-P4A              PIC X(04).
+           05  ORDFILE-P4B              PIC X(04).
+           05  ORDFILE-P5A              PIC X(04).
+           05  ORDFILE-P5B              PIC X(04).
+           05  ORDFILE-STATUS           PIC X(09).
+               88  ORDFILE-ST-PENDING       VALUE 'PENDING'.
+               88  ORDFILE-ST-SHIPPED       VALUE 'SHIPPED'.
+               88  ORDFILE-ST-CANCELLED     VALUE 'CANCELLED'.
+           05  ORDFILE-STATUS-DATE      PIC X(08).
+           05  ORDFILE-STATUS-TIME      PIC X(06).
+
+       01  ORDFILE-LENGTH               PIC S9(4) COMP VALUE 166.
