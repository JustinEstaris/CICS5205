@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  AREACODE-LAYOUT - RECORD LAYOUT FOR THE AREACODE REFERENCE   *
+      *  FILE.  KEYED BY THE THREE DIGIT AREA CODE ITSELF, SO A CODE  *
+      *  IS VALID IF AND ONLY IF A READ FOR IT SUCCEEDS.  REPLACES    *
+      *  THE OLD HARDCODED 416/905/705 LIST IN THE PHONE NUMBER EDIT  *
+      *  SO NEW AREA CODES CAN BE ADDED BY MAINTAINING THE FILE       *
+      *  INSTEAD OF RECOMPILING THE PROGRAM.                         *
+      *****************************************************************
+       01  AREACODE-RECORD.
+           05  AREACODE-CODE        PIC X(03).
+           05  AREACODE-DESCRIPTION PIC X(20).
+
+       01  AREACODE-LENGTH          PIC S9(4) COMP VALUE 23.
