@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DFHBMSCA - STANDARD CICS BMS FIELD ATTRIBUTE VALUE CONSTANTS  *
+      *****************************************************************
+       01  DFHBMSCA-VALUES.
+           03  DFHBMFSE                PIC X VALUE 'F'.
+           03  DFHBMPRO                PIC X VALUE 'A'.
+           03  DFHBMUNP                PIC X VALUE '@'.
+           03  DFHBMPRF                PIC X VALUE '2'.
+           03  DFHBMUNN                PIC X VALUE '8'.
+           03  DFHUNIMD                PIC X VALUE 'H'.
+           03  DFHBMASF                PIC X VALUE 'Y'.
+           03  DFHBMASK                PIC X VALUE '1'.
+           03  DFHBMBRY                PIC X VALUE 'B'.
