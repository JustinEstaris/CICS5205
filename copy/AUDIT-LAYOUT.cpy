@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  AUDIT-LAYOUT - RECORD LAYOUT FOR THE AUDIT AUDIT TRAIL FILE. *
+      *  ONE RECORD IS WRITTEN FOR EVERY WRITE OR REWRITE OF ORDFILE, *
+      *  CARRYING THE RECORD IMAGE BEFORE AND AFTER THE CHANGE SO AN  *
+      *  ORDER CAN BE TRACED BACK TO WHO CHANGED IT AND WHEN.  AUDIT  *
+      *  IS ENTRY SEQUENCED - RECORDS ARE NEVER READ BACK BY ANY OF   *
+      *  THE ONLINE PROGRAMS, ONLY APPENDED TO.                      *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP.
+               10  AUDIT-DATE           PIC X(08).
+               10  AUDIT-TIME           PIC X(06).
+           05  AUDIT-OPERATOR           PIC X(08).
+           05  AUDIT-TRANSACTION        PIC X(04).
+           05  AUDIT-ACTION             PIC X(07).
+               88  AUDIT-ACTION-WRITE       VALUE 'WRITE'.
+               88  AUDIT-ACTION-REWRITE     VALUE 'REWRITE'.
+           05  AUDIT-INVOICE-NO         PIC X(07).
+           05  AUDIT-BEFORE-IMAGE       PIC X(166).
+           05  AUDIT-AFTER-IMAGE        PIC X(166).
+
+       01  AUDIT-LENGTH                 PIC S9(4) COMP VALUE 372.
