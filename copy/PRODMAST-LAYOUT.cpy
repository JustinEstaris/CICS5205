@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PRODMAST-LAYOUT - RECORD LAYOUT FOR THE PRODMAST PRODUCT     *
+      *  MASTER FILE.  KEYED BY THE COMBINED PRODUCT CODE (THE A AND *
+      *  B HALVES KEYED TOGETHER, AS THEY ARE ENTERED ON JEMAP2).    *
+      *****************************************************************
+       01  PRODMAST-RECORD.
+           05  PRODMAST-KEY.
+               10  PRODMAST-CODE-A      PIC X(04).
+               10  PRODMAST-CODE-B      PIC X(04).
+           05  PRODMAST-DESCRIPTION     PIC X(20).
+
+       01  PRODMAST-LENGTH              PIC S9(4) COMP VALUE 28.
