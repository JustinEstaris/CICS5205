@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  FSAMAST-LAYOUT - RECORD LAYOUT FOR THE FSAMAST REFERENCE     *
+      *  FILE.  KEYED BY THE THREE CHARACTER CANADA POST FORWARD      *
+      *  SORTATION AREA (THE FIRST HALF OF A POSTAL CODE), SO AN FSA  *
+      *  IS VALID IF AND ONLY IF A READ FOR IT SUCCEEDS.  REPLACES    *
+      *  THE PLAIN L#L FORMAT CHECK IN THE POSTAL CODE EDIT SO MADE-  *
+      *  UP POSTAL CODES GET CAUGHT AT ENTRY TIME.                    *
+      *****************************************************************
+       01  FSAMAST-RECORD.
+           05  FSAMAST-FSA          PIC X(03).
+           05  FSAMAST-DESCRIPTION  PIC X(20).
+
+       01  FSAMAST-LENGTH           PIC S9(4) COMP VALUE 23.
