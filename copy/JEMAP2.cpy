@@ -0,0 +1,226 @@
+      *****************************************************************
+      *  JEMAP2 - SYMBOLIC MAP FOR MAPSET JEMAP2 (ORDER ENTRY SCREEN) *
+      *****************************************************************
+       01  MAP2I.
+           05  FILLER                  PIC X(12).
+           05  TITLEL                  COMP PIC S9(4).
+           05  TITLEF                  PIC X.
+           05  FILLER REDEFINES TITLEF.
+               10  TITLEA               PIC X.
+           05  TITLEI                   PIC X(30).
+
+           05  INVNUML                 COMP PIC S9(4).
+           05  INVNUMF                 PIC X.
+           05  FILLER REDEFINES INVNUMF.
+               10  INVNUMA              PIC X.
+           05  INVNUMI                  PIC X(07).
+
+           05  NAMEL                   COMP PIC S9(4).
+           05  NAMEF                    PIC X.
+           05  FILLER REDEFINES NAMEF.
+               10  NAMEA                PIC X.
+           05  NAMEI                    PIC X(20).
+
+           05  ALINE1L                 COMP PIC S9(4).
+           05  ALINE1F                 PIC X.
+           05  FILLER REDEFINES ALINE1F.
+               10  ALINE1A              PIC X.
+           05  ALINE1I                  PIC X(20).
+
+           05  ALINE2L                 COMP PIC S9(4).
+           05  ALINE2F                 PIC X.
+           05  FILLER REDEFINES ALINE2F.
+               10  ALINE2A              PIC X.
+           05  ALINE2I                  PIC X(20).
+
+           05  ALINE3L                 COMP PIC S9(4).
+           05  ALINE3F                 PIC X.
+           05  FILLER REDEFINES ALINE3F.
+               10  ALINE3A              PIC X.
+           05  ALINE3I                  PIC X(20).
+
+           05  POST1L                  COMP PIC S9(4).
+           05  POST1F                  PIC X.
+           05  FILLER REDEFINES POST1F.
+               10  POST1A               PIC X.
+           05  POST1I                   PIC X(03).
+
+           05  POST2L                  COMP PIC S9(4).
+           05  POST2F                  PIC X.
+           05  FILLER REDEFINES POST2F.
+               10  POST2A               PIC X.
+           05  POST2I                   PIC X(03).
+
+           05  AREAL                   COMP PIC S9(4).
+           05  AREAF                   PIC X.
+           05  FILLER REDEFINES AREAF.
+               10  AREAA                PIC X.
+           05  AREAI                    PIC X(03).
+
+           05  PREFIXL                 COMP PIC S9(4).
+           05  PREFIXF                 PIC X.
+           05  FILLER REDEFINES PREFIXF.
+               10  PREFIXA              PIC X.
+           05  PREFIXI                  PIC X(03).
+
+           05  LINENUML                COMP PIC S9(4).
+           05  LINENUMF                PIC X.
+           05  FILLER REDEFINES LINENUMF.
+               10  LINENUMA             PIC X.
+           05  LINENUMI                 PIC X(04).
+
+           05  PROD1AL                 COMP PIC S9(4).
+           05  PROD1AF                 PIC X.
+           05  FILLER REDEFINES PROD1AF.
+               10  PROD1AA              PIC X.
+           05  PROD1AI                  PIC X(04).
+
+           05  PROD1BL                 COMP PIC S9(4).
+           05  PROD1BF                 PIC X.
+           05  FILLER REDEFINES PROD1BF.
+               10  PROD1BA              PIC X.
+           05  PROD1BI                  PIC X(04).
+
+           05  PROD2AL                 COMP PIC S9(4).
+           05  PROD2AF                 PIC X.
+           05  FILLER REDEFINES PROD2AF.
+               10  PROD2AA              PIC X.
+           05  PROD2AI                  PIC X(04).
+
+           05  PROD2BL                 COMP PIC S9(4).
+           05  PROD2BF                 PIC X.
+           05  FILLER REDEFINES PROD2BF.
+               10  PROD2BA              PIC X.
+           05  PROD2BI                  PIC X(04).
+
+           05  PROD3AL                 COMP PIC S9(4).
+           05  PROD3AF                 PIC X.
+           05  FILLER REDEFINES PROD3AF.
+               10  PROD3AA              PIC X.
+           05  PROD3AI                  PIC X(04).
+
+           05  PROD3BL                 COMP PIC S9(4).
+           05  PROD3BF                 PIC X.
+           05  FILLER REDEFINES PROD3BF.
+               10  PROD3BA              PIC X.
+           05  PROD3BI                  PIC X(04).
+
+           05  PROD4AL                 COMP PIC S9(4).
+           05  PROD4AF                 PIC X.
+           05  FILLER REDEFINES PROD4AF.
+               10  PROD4AA              PIC X.
+           05  PROD4AI                  PIC X(04).
+
+           05  PROD4BL                 COMP PIC S9(4).
+           05  PROD4BF                 PIC X.
+           05  FILLER REDEFINES PROD4BF.
+               10  PROD4BA              PIC X.
+           05  PROD4BI                  PIC X(04).
+
+           05  PROD5AL                 COMP PIC S9(4).
+           05  PROD5AF                 PIC X.
+           05  FILLER REDEFINES PROD5AF.
+               10  PROD5AA              PIC X.
+           05  PROD5AI                  PIC X(04).
+
+           05  PROD5BL                 COMP PIC S9(4).
+           05  PROD5BF                 PIC X.
+           05  FILLER REDEFINES PROD5BF.
+               10  PROD5BA              PIC X.
+           05  PROD5BI                  PIC X(04).
+
+           05  MSGL                    COMP PIC S9(4).
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                 PIC X.
+           05  MSGI                     PIC X(60).
+
+       01  MAP2O REDEFINES MAP2I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(2).
+           05  TITLEA                  PIC X.
+           05  TITLEO                   PIC X(30).
+
+           05  FILLER                  PIC X(2).
+           05  INVNUMA                 PIC X.
+           05  INVNUMO                  PIC X(07).
+
+           05  FILLER                  PIC X(2).
+           05  NAMEA                   PIC X.
+           05  NAMEO                    PIC X(20).
+
+           05  FILLER                  PIC X(2).
+           05  ALINE1A                 PIC X.
+           05  ALINE1O                  PIC X(20).
+
+           05  FILLER                  PIC X(2).
+           05  ALINE2A                 PIC X.
+           05  ALINE2O                  PIC X(20).
+
+           05  FILLER                  PIC X(2).
+           05  ALINE3A                 PIC X.
+           05  ALINE3O                  PIC X(20).
+
+           05  FILLER                  PIC X(2).
+           05  POST1A                  PIC X.
+           05  POST1O                   PIC X(03).
+
+           05  FILLER                  PIC X(2).
+           05  POST2A                  PIC X.
+           05  POST2O                   PIC X(03).
+
+           05  FILLER                  PIC X(2).
+           05  AREAA                   PIC X.
+           05  AREAO                    PIC X(03).
+
+           05  FILLER                  PIC X(2).
+           05  PREFIXA                 PIC X.
+           05  PREFIXO                  PIC X(03).
+
+           05  FILLER                  PIC X(2).
+           05  LINENUMA                PIC X.
+           05  LINENUMO                 PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD1AA                 PIC X.
+           05  PROD1AO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD1BA                 PIC X.
+           05  PROD1BO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD2AA                 PIC X.
+           05  PROD2AO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD2BA                 PIC X.
+           05  PROD2BO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD3AA                 PIC X.
+           05  PROD3AO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD3BA                 PIC X.
+           05  PROD3BO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD4AA                 PIC X.
+           05  PROD4AO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD4BA                 PIC X.
+           05  PROD4BO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD5AA                 PIC X.
+           05  PROD5AO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  PROD5BA                 PIC X.
+           05  PROD5BO                  PIC X(04).
+
+           05  FILLER                  PIC X(2).
+           05  MSGA                    PIC X.
+           05  MSGO                     PIC X(60).
