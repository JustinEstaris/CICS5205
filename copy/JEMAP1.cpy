@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  JEMAP1 - SYMBOLIC MAP FOR MAPSET JEMAP1 (MAIN MENU SCREEN)   *
+      *****************************************************************
+       01  MAP1I.
+           05  FILLER                  PIC X(12).
+           05  CHOICEL                 COMP PIC S9(4).
+           05  CHOICEF                 PIC X.
+           05  FILLER REDEFINES CHOICEF.
+               10  CHOICEA              PIC X.
+           05  CHOICEI                 PIC X(01).
+           05  MSGL                    COMP PIC S9(4).
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                 PIC X.
+           05  MSGI                     PIC X(60).
+
+       01  MAP1O REDEFINES MAP1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(2).
+           05  CHOICEA                 PIC X.
+           05  CHOICEO                 PIC X(01).
+           05  FILLER                  PIC X(2).
+           05  MSGA                    PIC X.
+           05  MSGO                    PIC X(60).
