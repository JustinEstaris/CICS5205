@@ -0,0 +1,32 @@
+      *****************************************************************
+      *  JEMAP3 - SYMBOLIC MAP FOR MAPSET JEMAP3 (OPERATOR SIGN-ON)   *
+      *****************************************************************
+       01  MAP3I.
+           05  FILLER                  PIC X(12).
+           05  TITLEL                  COMP PIC S9(4).
+           05  TITLEF                  PIC X.
+           05  FILLER REDEFINES TITLEF.
+               10  TITLEA               PIC X.
+           05  TITLEI                   PIC X(30).
+           05  OPIDL                    COMP PIC S9(4).
+           05  OPIDF                    PIC X.
+           05  FILLER REDEFINES OPIDF.
+               10  OPIDA                PIC X.
+           05  OPIDI                    PIC X(08).
+           05  MSGL                    COMP PIC S9(4).
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                 PIC X.
+           05  MSGI                     PIC X(60).
+
+       01  MAP3O REDEFINES MAP3I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(2).
+           05  TITLEA                  PIC X.
+           05  TITLEO                   PIC X(30).
+           05  FILLER                  PIC X(2).
+           05  OPIDA                   PIC X.
+           05  OPIDO                    PIC X(08).
+           05  FILLER                  PIC X(2).
+           05  MSGA                    PIC X.
+           05  MSGO                    PIC X(60).
