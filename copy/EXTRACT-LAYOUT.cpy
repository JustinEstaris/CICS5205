@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  EXTRACT-LAYOUT - FLAT RECORD LAYOUT FOR THE NIGHTLY ORDFILE  *
+      *  EXTRACT PICKED UP BY THE SHIPPING AND INVOICING SYSTEMS      *
+      *****************************************************************
+       01  EXTRACT-RECORD.
+           05  EXTRACT-INVOICE-NO       PIC X(07).
+           05  EXTRACT-NAME             PIC X(20).
+           05  EXTRACT-ADDR-LINE1       PIC X(20).
+           05  EXTRACT-ADDR-LINE2       PIC X(20).
+           05  EXTRACT-ADDR-LINE3       PIC X(20).
+           05  EXTRACT-POSTAL-1         PIC X(03).
+           05  EXTRACT-POSTAL-2         PIC X(03).
+           05  EXTRACT-AREA-CODE        PIC X(03).
+           05  EXTRACT-EXCHANGE         PIC X(03).
+           05  EXTRACT-PHONE-NUM        PIC X(04).
+           05  EXTRACT-P1A              PIC X(04).
+           05  EXTRACT-P1B              PIC X(04).
+           05  EXTRACT-P2A              PIC X(04).
+           05  EXTRACT-P2B              PIC X(04).
+           05  EXTRACT-P3A              PIC X(04).
+           05  EXTRACT-P3B              PIC X(04).
+           05  EXTRACT-P4A              PIC X(04).
+           05  EXTRACT-P4B              PIC X(04).
+           05  EXTRACT-P5A              PIC X(04).
+           05  EXTRACT-P5B              PIC X(04).
+
+       01  EXTRACT-LENGTH               PIC S9(4) COMP VALUE 143.
