@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGL.
+       AUTHOR. J ESTARIS.
+       INSTALLATION. ORDER PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *  JEPRGL - DAILY ORDER LISTING                                *
+      *  READS ORDFILE SEQUENTIALLY AND PRINTS ONE LINE PER INVOICE  *
+      *  SHOWING THE INVOICE NUMBER, NAME AND THE FIVE PRODUCT PAIRS *
+      *  ENTERED THROUGH JEPRGE, SO THE MORNING SHIFT CAN REVIEW     *
+      *  WHAT WAS KEYED OVERNIGHT WITHOUT USING JEPRGI SCREEN BY     *
+      *  SCREEN.  TRAILER LINE SHOWS THE INVOICE COUNT AND AN        *
+      *  EXTENDED COUNT OF THE NON-BLANK PRODUCT LINES.              *
+      *****************************************************************
+      *  MODIFICATION HISTORY                                        *
+      *  DATE        INIT  DESCRIPTION                                *
+      *  2026-08-08  JE    INITIAL VERSION                           *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-ORDFILE-INVOICE-NO
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT ORDLIST ASSIGN TO ORDLIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDLIST-STATUS.
+
+      *HOLDS PRODUCT LINES 6 AND UP FOR INVOICES THAT OUTGREW THE FIVE
+      *PAIRS STORED DIRECTLY ON ORDFILE (SEE ORDDETAIL-LAYOUT)
+           SELECT ORDDETAIL ASSIGN TO ORDDETAIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ORDDETAIL-KEY
+               FILE STATUS IS WS-ORDDETAIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDFILE
+           RECORD CONTAINS 166 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDFILE-RECORD.
+           05  FD-ORDFILE-INVOICE-NO    PIC X(07).
+           05  FILLER                   PIC X(159).
+
+       FD  ORDLIST
+           RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDLIST-LINE              PIC X(132).
+
+       FD  ORDDETAIL
+           RECORD CONTAINS 17 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDDETAIL-RECORD.
+           05  FD-ORDDETAIL-KEY         PIC X(09).
+           05  FILLER                   PIC X(08).
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'ORDFILE-LAYOUT'.
+       COPY 'ORDDETAIL-LAYOUT'.
+
+       01  WS-ORDFILE-STATUS            PIC X(02) VALUE '00'.
+           88  WS-ORDFILE-OK                VALUE '00'.
+           88  WS-ORDFILE-EOF                VALUE '10'.
+
+       01  WS-ORDLIST-STATUS            PIC X(02) VALUE '00'.
+
+       01  WS-ORDDETAIL-STATUS          PIC X(02) VALUE '00'.
+           88  WS-ORDDETAIL-OK              VALUE '00'.
+
+       77  WS-INVOICE-COUNT             PIC 9(07) COMP VALUE 0.
+       77  WS-PRODUCT-LINE-COUNT        PIC 9(07) COMP VALUE 0.
+       77  WS-EOF-SWITCH                PIC 9(01) COMP VALUE 0.
+           88  WS-NO-MORE-RECORDS           VALUE 1.
+
+       77  WS-ODET-EOF-SWITCH           PIC 9(01) COMP VALUE 0.
+           88  WS-NO-MORE-ODET-LINES        VALUE 1.
+       77  WS-ODET-GROUP-COUNT          PIC 9(01) COMP VALUE 0.
+
+       01  WS-HEADING-LINE1.
+           05  FILLER                   PIC X(35)
+               VALUE '  D A I L Y   O R D E R   L I S T'.
+           05  FILLER                   PIC X(97) VALUE SPACES.
+
+       01  WS-HEADING-LINE2.
+           05  FILLER                   PIC X(07) VALUE 'INVOICE'.
+           05  FILLER                   PIC X(03) VALUE SPACE.
+           05  FILLER                   PIC X(20) VALUE 'CUSTOMER NAME'.
+           05  FILLER                   PIC X(03) VALUE SPACE.
+           05  FILLER                   PIC X(45) VALUE
+               'PROD1   PROD2   PROD3   PROD4   PROD5'.
+           05  FILLER                   PIC X(54) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WD-INVOICE-NO            PIC X(07).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WD-NAME                  PIC X(20).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WD-P1                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WD-P2                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WD-P3                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WD-P4                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WD-P5                    PIC X(08).
+           05  FILLER                   PIC X(48) VALUE SPACES.
+
+      *ONE OF THESE IS PRINTED FOR EACH ADDITIONAL GROUP OF UP TO FIVE
+      *ORDDETAIL LINES AN INVOICE CARRIES BEYOND ITS FIRST FIVE
+       01  WS-CONT-DETAIL-LINE.
+           05  WC-LABEL                 PIC X(07).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  FILLER                   PIC X(20) VALUE SPACES.
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WC-P1                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WC-P2                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WC-P3                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WC-P4                    PIC X(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WC-P5                    PIC X(08).
+           05  FILLER                   PIC X(48) VALUE SPACES.
+
+       01  WS-TRAILER-LINE1.
+           05  FILLER                   PIC X(22)
+               VALUE 'TOTAL INVOICES LISTED:'.
+           05  WT-INVOICE-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(103) VALUE SPACES.
+
+       01  WS-TRAILER-LINE2.
+           05  FILLER                   PIC X(25)
+               VALUE 'TOTAL PRODUCT LINES SEEN:'.
+           05  WT-PRODUCT-LINE-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ORDFILE THRU 2000-PROCESS-ORDFILE-EXIT
+               UNTIL WS-NO-MORE-RECORDS.
+           PERFORM 8000-WRITE-TRAILER THRU 8000-WRITE-TRAILER-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ORDFILE.
+           IF NOT WS-ORDFILE-OK
+               DISPLAY 'JEPRGL: ORDFILE OPEN FAILED, STATUS='
+                   WS-ORDFILE-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           OPEN OUTPUT ORDLIST.
+
+           OPEN INPUT ORDDETAIL.
+           IF NOT WS-ORDDETAIL-OK
+               DISPLAY 'JEPRGL: ORDDETAIL OPEN FAILED, STATUS='
+                   WS-ORDDETAIL-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           MOVE WS-HEADING-LINE1 TO FD-ORDLIST-LINE.
+           WRITE FD-ORDLIST-LINE.
+           MOVE WS-HEADING-LINE2 TO FD-ORDLIST-LINE.
+           WRITE FD-ORDLIST-LINE.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ORDFILE.
+           MOVE ORDFILE-INVOICE-NO TO WD-INVOICE-NO.
+           MOVE ORDFILE-NAME TO WD-NAME.
+           MOVE ORDFILE-P1A TO WD-P1(1:4).
+           MOVE ORDFILE-P1B TO WD-P1(5:4).
+           MOVE ORDFILE-P2A TO WD-P2(1:4).
+           MOVE ORDFILE-P2B TO WD-P2(5:4).
+           MOVE ORDFILE-P3A TO WD-P3(1:4).
+           MOVE ORDFILE-P3B TO WD-P3(5:4).
+           MOVE ORDFILE-P4A TO WD-P4(1:4).
+           MOVE ORDFILE-P4B TO WD-P4(5:4).
+           MOVE ORDFILE-P5A TO WD-P5(1:4).
+           MOVE ORDFILE-P5B TO WD-P5(5:4).
+
+           MOVE WS-DETAIL-LINE TO FD-ORDLIST-LINE.
+           WRITE FD-ORDLIST-LINE.
+
+           ADD 1 TO WS-INVOICE-COUNT.
+           PERFORM 2200-COUNT-PRODUCT-LINES
+               THRU 2200-COUNT-PRODUCT-LINES-EXIT.
+           PERFORM 2300-PROCESS-ORDDETAIL-LINES
+               THRU 2300-PROCESS-ORDDETAIL-LINES-EXIT.
+
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+       2000-PROCESS-ORDFILE-EXIT.
+           EXIT.
+
+       2100-READ-ORDFILE.
+           READ ORDFILE INTO ORDFILE-RECORD
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       2100-READ-ORDFILE-EXIT.
+           EXIT.
+
+       2200-COUNT-PRODUCT-LINES.
+           IF ORDFILE-P1A NOT = SPACES OR ORDFILE-P1B NOT = SPACES
+               ADD 1 TO WS-PRODUCT-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P2A NOT = SPACES OR ORDFILE-P2B NOT = SPACES
+               ADD 1 TO WS-PRODUCT-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P3A NOT = SPACES OR ORDFILE-P3B NOT = SPACES
+               ADD 1 TO WS-PRODUCT-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P4A NOT = SPACES OR ORDFILE-P4B NOT = SPACES
+               ADD 1 TO WS-PRODUCT-LINE-COUNT
+           END-IF.
+           IF ORDFILE-P5A NOT = SPACES OR ORDFILE-P5B NOT = SPACES
+               ADD 1 TO WS-PRODUCT-LINE-COUNT
+           END-IF.
+       2200-COUNT-PRODUCT-LINES-EXIT.
+           EXIT.
+
+      *LOOKS FOR PRODUCT LINES 6 AND UP FOR THE INVOICE JUST WRITTEN
+      *(ORDDETAIL-LAYOUT'S OWN COMMENT BLOCK EXPLAINS WHY LINES 6 AND
+      *UP LIVE THERE INSTEAD OF ON ORDFILE) AND PRINTS A CONTINUATION
+      *LINE FOR EACH GROUP OF UP TO FIVE OF THEM, SO THE REPORT SHOWS
+      *EVERY PRODUCT LINE AN ORDER ACTUALLY HAS INSTEAD OF JUST THE
+      *FIRST FIVE
+       2300-PROCESS-ORDDETAIL-LINES.
+           MOVE 0 TO WS-ODET-EOF-SWITCH.
+           MOVE ORDFILE-INVOICE-NO TO ORDDETAIL-INVOICE-NO.
+           MOVE 6 TO ORDDETAIL-LINE-NO.
+           MOVE ORDDETAIL-KEY TO FD-ORDDETAIL-KEY.
+
+           START ORDDETAIL KEY IS NOT LESS THAN FD-ORDDETAIL-KEY
+               INVALID KEY
+                   SET WS-NO-MORE-ODET-LINES TO TRUE
+           END-START.
+
+           PERFORM 2310-PRINT-ODET-GROUP THRU 2310-PRINT-ODET-GROUP-EXIT
+               UNTIL WS-NO-MORE-ODET-LINES.
+       2300-PROCESS-ORDDETAIL-LINES-EXIT.
+           EXIT.
+
+       2310-PRINT-ODET-GROUP.
+           MOVE '(CONT.)' TO WC-LABEL.
+           MOVE SPACES TO WC-P1 WC-P2 WC-P3 WC-P4 WC-P5.
+           MOVE 0 TO WS-ODET-GROUP-COUNT.
+
+           PERFORM 2320-ADD-ODET-LINE THRU 2320-ADD-ODET-LINE-EXIT
+               UNTIL WS-NO-MORE-ODET-LINES OR WS-ODET-GROUP-COUNT = 5.
+
+           IF WS-ODET-GROUP-COUNT > 0
+               MOVE WS-CONT-DETAIL-LINE TO FD-ORDLIST-LINE
+               WRITE FD-ORDLIST-LINE
+           END-IF.
+       2310-PRINT-ODET-GROUP-EXIT.
+           EXIT.
+
+       2320-ADD-ODET-LINE.
+           READ ORDDETAIL NEXT RECORD INTO ORDDETAIL-RECORD
+               AT END
+                   SET WS-NO-MORE-ODET-LINES TO TRUE
+           END-READ.
+
+           IF WS-NO-MORE-ODET-LINES
+               GO TO 2320-ADD-ODET-LINE-EXIT
+           END-IF.
+
+           IF ORDDETAIL-INVOICE-NO NOT = ORDFILE-INVOICE-NO
+               SET WS-NO-MORE-ODET-LINES TO TRUE
+               GO TO 2320-ADD-ODET-LINE-EXIT
+           END-IF.
+
+           ADD 1 TO WS-ODET-GROUP-COUNT.
+           ADD 1 TO WS-PRODUCT-LINE-COUNT.
+
+           IF WS-ODET-GROUP-COUNT = 1
+               MOVE ORDDETAIL-PROD-A TO WC-P1(1:4)
+               MOVE ORDDETAIL-PROD-B TO WC-P1(5:4)
+           END-IF.
+           IF WS-ODET-GROUP-COUNT = 2
+               MOVE ORDDETAIL-PROD-A TO WC-P2(1:4)
+               MOVE ORDDETAIL-PROD-B TO WC-P2(5:4)
+           END-IF.
+           IF WS-ODET-GROUP-COUNT = 3
+               MOVE ORDDETAIL-PROD-A TO WC-P3(1:4)
+               MOVE ORDDETAIL-PROD-B TO WC-P3(5:4)
+           END-IF.
+           IF WS-ODET-GROUP-COUNT = 4
+               MOVE ORDDETAIL-PROD-A TO WC-P4(1:4)
+               MOVE ORDDETAIL-PROD-B TO WC-P4(5:4)
+           END-IF.
+           IF WS-ODET-GROUP-COUNT = 5
+               MOVE ORDDETAIL-PROD-A TO WC-P5(1:4)
+               MOVE ORDDETAIL-PROD-B TO WC-P5(5:4)
+           END-IF.
+       2320-ADD-ODET-LINE-EXIT.
+           EXIT.
+
+       8000-WRITE-TRAILER.
+           MOVE WS-INVOICE-COUNT TO WT-INVOICE-COUNT.
+           MOVE WS-TRAILER-LINE1 TO FD-ORDLIST-LINE.
+           WRITE FD-ORDLIST-LINE.
+
+           MOVE WS-PRODUCT-LINE-COUNT TO WT-PRODUCT-LINE-COUNT.
+           MOVE WS-TRAILER-LINE2 TO FD-ORDLIST-LINE.
+           WRITE FD-ORDLIST-LINE.
+       8000-WRITE-TRAILER-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ORDFILE.
+           CLOSE ORDLIST.
+           CLOSE ORDDETAIL.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-ABORT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM JEPRGL.
