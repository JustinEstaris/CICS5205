@@ -0,0 +1,868 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY 'JEMAP2'.
+       COPY 'DFHBMSCA'.
+       COPY 'ORDFILE-LAYOUT'.
+       COPY 'PRODMAST-LAYOUT'.
+       COPY 'AUDIT-LAYOUT'.
+       COPY 'AREACODE-LAYOUT'.
+       COPY 'FSAMAST-LAYOUT'.
+       COPY 'OPERATOR-LAYOUT'.
+      *NEW
+       01 WS-OPERATOR-ID           PIC X(08).
+       01 WS-AUDIT-BEFORE-IMAGE     PIC X(166).
+       01 WS-ABSTIME                PIC S9(15) COMP-3.
+       01 WS-PRODX1LI              PIC X(4).
+       01 WS-PRODX2LI              PIC X(4).
+       01 WS-PRODX3LI              PIC X(4).
+       01 WS-PRODX4LI              PIC X(4).
+
+       01 WS-PROD-ERROR-FLAG       PIC 9 VALUE 0.
+       01 WS-PROD-ENTERED          PIC 9 VALUE 0.
+       01 WS-CICS-RESP             PIC S9(8) COMP.
+
+       01 WS-PROD-ERROR-MSG.
+          05 WS-PROD-LBL.
+              10 FILLER            PIC X(5) VALUE 'PROD'.
+              10 WS-PROD-NUM       PIC 9 VALUE 0.
+              10 FILLER            PIC XX VALUE ': '.
+          05 WS-PROD-ERROR         PIC X(36).
+
+       01 WS-AMEND-COMMAREA.
+          05 WS-AMEND-OPERATOR-ID  PIC X(8).
+          05 WS-AMEND-TRANSFER     PIC X(3).
+          05 WS-AMEND-INVOICE-NO   PIC X(7).
+       01 WS-AMEND-LENGTH          PIC S9(4) COMP VALUE 18.
+      *NEW
+       LINKAGE SECTION.
+           01 DFHCOMMAREA.
+               05 LK-OPERATOR-ID   PIC X(08).
+               05 LK-TRANSFER      PIC X(03).
+               05 LK-AMEND-INVOICE PIC X(07).
+
+       PROCEDURE DIVISION.
+       000-START-LOGIC.
+           EXEC CICS HANDLE CONDITION
+                  MAPFAIL(100-FIRST-TIME)
+                  NOTFND(450-RECORD-NOT-FOUND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+              PF1(910-BACK-TO-PRGM)
+              PF9(999-EXIT)
+           END-EXEC.
+      *NEW
+           IF EIBCALEN > 0
+               MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+           END-IF.
+
+           IF EIBCALEN = 11
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+           EXEC CICS
+              RECEIVE MAP('MAP2') MAPSET('JEMAP2')
+           END-EXEC.
+
+           IF EIBCALEN = 18
+               GO TO 250-AMEND-LOGIC
+           END-IF.
+
+           GO TO 200-LOOKUP-LOGIC.
+
+       100-FIRST-TIME.
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE '  O R D E R  A M E N D M E N T' TO TITLEO.
+
+           EXEC CICS
+                 SEND MAP('MAP2') MAPSET('JEMAP2') ERASE
+           END-EXEC.
+
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS
+                RETURN TRANSID('JE04')
+                COMMAREA(WS-OPID-COMMAREA)
+                LENGTH(WS-OPID-LENGTH)
+           END-EXEC.
+
+       200-LOOKUP-LOGIC.
+      *Check for Exit Input
+           IF INVNUMI  = 'XXXXXXX' OR INVNUMI(1:5) = 'ABORT'
+              EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF INVNUML IS NOT EQUAL TO 7
+                MOVE LOW-VALUES TO MAP2O
+                MOVE 'INVOICE NUMBER MUST BE 7 LONG' TO MSGO
+                MOVE -1 TO INVNUML
+                MOVE DFHUNIMD TO INVNUMA
+                GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           IF INVNUMI IS NOT NUMERIC
+                MOVE LOW-VALUES TO MAP2O
+                MOVE 'INVOICE MUST BE NUMERIC' TO MSGO
+                MOVE -1 TO INVNUML
+                MOVE DFHUNIMD TO INVNUMA
+                GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           MOVE INVNUMI TO ORDFILE-INVOICE-NO.
+
+           EXEC CICS READ FILE('ORDFILE')
+              INTO(ORDFILE-RECORD)
+              LENGTH(ORDFILE-LENGTH)
+              RIDFLD(ORDFILE-KEY)
+           END-EXEC.
+
+           IF ORDFILE-ST-CANCELLED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS CANCELLED - CANNOT AMEND' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           IF ORDFILE-ST-SHIPPED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS SHIPPED - CANNOT AMEND' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           MOVE LOW-VALUES TO MAP2O.
+
+           MOVE ORDFILE-INVOICE-NO TO INVNUMO.
+           MOVE ORDFILE-NAME TO NAMEO.
+
+           MOVE ORDFILE-ADDR-LINE1 TO ALINE1O.
+           MOVE ORDFILE-ADDR-LINE2 TO ALINE2O.
+           MOVE ORDFILE-ADDR-LINE3 TO ALINE3O.
+
+           MOVE ORDFILE-POSTAL-1 TO POST1O.
+           MOVE ORDFILE-POSTAL-2 TO POST2O.
+
+           MOVE ORDFILE-AREA-CODE TO AREAO.
+           MOVE ORDFILE-EXCHANGE TO PREFIXO.
+           MOVE ORDFILE-PHONE-NUM TO LINENUMO.
+
+           MOVE ORDFILE-P1A TO PROD1AO.
+           MOVE ORDFILE-P1B TO PROD1BO.
+           MOVE ORDFILE-P2A TO PROD2AO.
+           MOVE ORDFILE-P2B TO PROD2BO.
+           MOVE ORDFILE-P3A TO PROD3AO.
+           MOVE ORDFILE-P3B TO PROD3BO.
+           MOVE ORDFILE-P4A TO PROD4AO.
+           MOVE ORDFILE-P4B TO PROD4BO.
+           MOVE ORDFILE-P5A TO PROD5AO.
+           MOVE ORDFILE-P5B TO PROD5BO.
+
+           PERFORM 500-UNPROTECT-MAP.
+           MOVE -1 TO NAMEL.
+
+           MOVE 'KEY OVER FIELDS TO AMEND, THEN PRESS ENTER' TO MSGO.
+
+           MOVE WS-OPERATOR-ID TO WS-AMEND-OPERATOR-ID.
+           MOVE SPACES TO WS-AMEND-TRANSFER.
+           MOVE ORDFILE-INVOICE-NO TO WS-AMEND-INVOICE-NO.
+
+           EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') CURSOR
+               END-EXEC.
+           EXEC CICS RETURN TRANSID('JE04')
+               COMMAREA(WS-AMEND-COMMAREA)
+               LENGTH(WS-AMEND-LENGTH)
+           END-EXEC.
+
+       210-SEND-LOOKUP-MAP.
+           EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') END-EXEC.
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS RETURN TRANSID('JE04')
+               COMMAREA(WS-OPID-COMMAREA)
+               LENGTH(WS-OPID-LENGTH)
+           END-EXEC.
+
+       250-AMEND-LOGIC.
+           MOVE LK-AMEND-INVOICE TO WS-AMEND-INVOICE-NO.
+
+           PERFORM 320-CONTACT-INFORMATION-CHECK.
+           PERFORM 500-UNPROTECT-MAP.
+           PERFORM 330-ALINE-INFORMATION-CHECK.
+           PERFORM 340-POSTAL-CODE-CHECK.
+           PERFORM 350-PHONE-NUMBER-CHECK.
+           PERFORM 360-PARTS-CHECK.
+           PERFORM 600-REWRITE.
+           GO TO 900-SEND-MAP.
+
+       320-CONTACT-INFORMATION-CHECK.
+      *Check is Name length is not 4
+           IF NAMEL LESS THAN 4
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'NAME MUST BE AT LEAST 4 CHARACTERS' TO MSGO
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+      *Check is Name input is blank
+           IF NAMEI = LOW-VALUES OR NAMEI = SPACES
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'NAME MUST HAVE AN INPUT' TO MSGO
+               MOVE -1 TO NAMEL
+               MOVE DFHUNIMD TO NAMEA
+
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+       330-ALINE-INFORMATION-CHECK.
+      *Check if Address Line 1 is blank
+          IF ALINE1I = LOW-VALUES
+          OR ALINE1I = SPACES
+              MOVE LOW-VALUES TO MAP2O
+              PERFORM 500-UNPROTECT-MAP
+              MOVE 'ADDRESS LINE 1 MUST HAVE AN INPUT' TO MSGO
+              MOVE -1 TO ALINE1L
+              MOVE DFHUNIMD TO ALINE1A
+
+              GO TO 920-SEND-AMEND-MAP
+          END-IF.
+      *Check if Address Line 1 Length is less than 3
+           IF ALINE1L LESS THAN 3
+               MOVE LOW-VALUE TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'ADDRESS LINE 1 MUST HAVE AT LEAST 3 CHARACTERS'
+               TO MSGO
+               MOVE -1 TO ALINE1L
+               MOVE DFHUNIMD TO ALINE1A
+
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *Check if Address Line 2 is blank
+          IF ALINE2I = LOW-VALUES
+          OR ALINE2I = SPACES
+              MOVE LOW-VALUES TO MAP2O
+              PERFORM 500-UNPROTECT-MAP
+              MOVE 'ADDRESS LINE 2 MUST HAVE AN INPUT' TO MSGO
+              MOVE -1 TO ALINE2L
+              MOVE DFHUNIMD TO ALINE2A
+
+              GO TO 920-SEND-AMEND-MAP
+          END-IF.
+      *Check if Address Line 2 Length is less than 3
+           IF ALINE2L LESS THAN 3
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'ADDRESS LINE 2 MUST HAVE AT LEAST 3 CHARACTERS'
+               TO MSGO
+               MOVE -1 TO ALINE2L
+               MOVE DFHUNIMD TO ALINE2A
+
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *Check if Address Line 3 has input
+           IF ALINE3L >= 1
+      *Check if Address Line 3 is blank
+              IF ALINE3I = SPACES
+              OR ALINE3I = LOW-VALUES
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'ADDRESS LINE 3 MUST HAVE INPUT' TO MSGO
+                  MOVE -1 TO ALINE3L
+                  MOVE DFHUNIMD TO ALINE3A
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+      *Check if Address Line 3 Length is less than 3
+               IF ALINE3I LESS THAN 3
+                   MOVE LOW-VALUES TO MAP2O
+                   PERFORM 500-UNPROTECT-MAP
+                   MOVE 'ADDRESS LINE 3 MUST HAVE AT LEAST 3 CHARACTERS'
+                   TO MSGO
+                   MOVE -1 TO ALINE3L
+                   MOVE DFHUNIMD TO ALINE3A
+                   GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+       340-POSTAL-CODE-CHECK.
+      *If postal code is blank
+           IF POST1I = LOW-VALUES
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'POSTAL CODE MUST HAVE INPUT' TO MSGO
+               MOVE -1 TO POST1L
+               MOVE DFHUNIMD TO POST1A
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+      *If the postal code input does not follow the format
+           IF POST1I(1:1) IS NOT ALPHABETIC
+           OR POST1I(3:1) IS NOT ALPHABETIC
+           OR POST1I(2:1) IS NOT NUMERIC
+
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'POSTAL CODE 1 MUST FOLLOW THE L#L FORMAT' TO MSGO
+               MOVE -1 TO POST1L
+               MOVE DFHUNIMD TO POST1A
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *Look up the forward sortation area on the FSAMAST reference
+      *file instead of trusting the L#L format alone, so a made-up
+      *FSA like 'ZZ9' gets caught here instead of bouncing back from
+      *the shipping system days later
+           MOVE POST1I TO FSAMAST-FSA.
+           EXEC CICS READ FILE('FSAMAST')
+               INTO (FSAMAST-RECORD)
+               LENGTH (FSAMAST-LENGTH)
+               RIDFLD (FSAMAST-FSA)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'POSTAL CODE IS NOT A RECOGNIZED FSA' TO MSGO
+               MOVE -1 TO POST1L
+               MOVE DFHUNIMD TO POST1A
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *If postal code 2 is blank
+           IF POST2I = LOW-VALUES
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'POSTAL CODE 2 MUST HAVE INPUT' TO MSGO
+               MOVE -1 TO POST2L
+               MOVE DFHUNIMD TO POST2A
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+      *If the postal code input does not follow the format
+           IF POST2I(1:1) IS NOT NUMERIC
+           OR POST2I(3:1) IS NOT NUMERIC
+           OR POST2I(2:1) IS NOT ALPHABETIC
+
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'POSTAL CODE 2 MUST FOLLOW THE #L# FORMAT' TO MSGO
+               MOVE -1 TO POST2L
+               MOVE DFHUNIMD TO POST2A
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+       350-PHONE-NUMBER-CHECK.
+      *Area Check
+      *If there is no input in area field
+           IF AREAI = LOW-VALUES OR AREAI = SPACES
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PHONE NUMBER MUST BE COMPLETE' TO MSGO
+               MOVE -1 TO AREAL
+               MOVE DFHUNIMD TO AREAA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+           IF AREAI IS NOT NUMERIC
+                MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'AREA MUST BE NUMERIC' TO MSGO
+               MOVE -1 TO AREAL
+               MOVE DFHUNIMD TO AREAA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *Look up the area code on the AREACODE reference file instead of
+      *hardcoding the valid list, so new area codes can be added by
+      *maintaining the file rather than recompiling the program
+           MOVE AREAI TO AREACODE-CODE.
+           EXEC CICS READ FILE('AREACODE')
+               INTO (AREACODE-RECORD)
+               LENGTH (AREACODE-LENGTH)
+               RIDFLD (AREACODE-CODE)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE LOW-VALUES TO MAP2O
+              PERFORM 500-UNPROTECT-MAP
+              MOVE 'AREA CODE IS NOT A RECOGNIZED AREA CODE'
+              TO MSGO
+              MOVE -1 TO AREAL
+              MOVE DFHUNIMD TO AREAA
+              GO TO 920-SEND-AMEND-MAP
+          END-IF.
+
+      *Prefix Check
+           IF PREFIXI = LOW-VALUES OR PREFIXI = SPACES
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PHONE NUMBER MUST BE COMPLETE' TO MSGO
+               MOVE -1 TO PREFIXL
+               MOVE DFHUNIMD TO PREFIXA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+           IF PREFIXI IS NOT NUMERIC
+                MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PREFIX MUST BE NUMERIC' TO MSGO
+               MOVE -1 TO PREFIXL
+               MOVE DFHUNIMD TO PREFIXA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+      *Line Number Check
+           IF LINENUMI = LOW-VALUES OR LINENUMI = SPACES
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PHONE NUMBER MUST BE COMPLETE' TO MSGO
+               MOVE -1 TO LINENUML
+               MOVE DFHUNIMD TO LINENUMA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+           IF LINENUMI IS NOT NUMERIC
+                MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'LINENUM MUST BE NUMERIC' TO MSGO
+               MOVE -1 TO LINENUML
+               MOVE DFHUNIMD TO LINENUMA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+       360-PARTS-CHECK.
+      *Check if the product 1A number has only alpabetic characters
+           IF PROD1AI IS NOT ALPHABETIC
+               MOVE LOW-VALUE TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PROD1A MUST BE ALPHABETIC' TO MSGO
+               MOVE -1 TO PROD1AL
+               MOVE DFHUNIMD TO PROD1AA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *Check is the product 1A number's length is less than 4
+           IF PROD1AL LESS THAN 4
+               MOVE LOW-VALUE TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PRODUCT 1A MUST BE AT LEAST 4 LONG' TO MSGO
+               MOVE -1 TO PROD1AL
+               MOVE DFHUNIMD TO PROD1AA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *Check if product 1B has 4 numeric input
+           IF PROD1BI IS NOT NUMERIC
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PROD1B MUST BE NUMERIC' TO MSGO
+               MOVE -1 TO PROD1BL
+               MOVE DFHUNIMD TO PROD1BA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+      *Check if product 1B number's length is less than 4
+           IF PROD1BL LESS THAN 4
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE 'PROD1B MUST BE AT LEAST 4 LONG' TO MSGO
+               MOVE -1 TO PROD1BL
+               MOVE DFHUNIMD TO PROD1BA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+      *Check product 1 against the product master
+           MOVE 1 TO WS-PROD-NUM.
+           MOVE PROD1AI TO WS-PRODX1LI.
+           MOVE PROD1BI TO WS-PRODX2LI.
+           PERFORM 370-PRODMAST-LOOKUP.
+           IF WS-PROD-ERROR-FLAG = 1
+               MOVE LOW-VALUES TO MAP2O
+               PERFORM 500-UNPROTECT-MAP
+               MOVE WS-PROD-ERROR-MSG TO MSGO
+               MOVE -1 TO PROD1AL
+               MOVE DFHUNIMD TO PROD1AA
+               GO TO 920-SEND-AMEND-MAP
+           END-IF.
+
+      *Product 2 through 5 are optional - only checked if keyed
+           IF PROD2AI NOT = SPACES OR PROD2BI NOT = SPACES
+              IF PROD2AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD2AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 2A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD2BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD2BL
+                  MOVE DFHUNIMD TO PROD2BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD2BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD2B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD2BL
+                  MOVE DFHUNIMD TO PROD2BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              MOVE 2 TO WS-PROD-NUM
+              MOVE PROD2AI TO WS-PRODX1LI
+              MOVE PROD2BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD2AL
+                  MOVE DFHUNIMD TO PROD2AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+           END-IF.
+
+           IF PROD3AI NOT = SPACES OR PROD3BI NOT = SPACES
+              IF PROD3AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD3AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 3A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD3BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD3BL
+                  MOVE DFHUNIMD TO PROD3BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD3BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD3B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD3BL
+                  MOVE DFHUNIMD TO PROD3BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              MOVE 3 TO WS-PROD-NUM
+              MOVE PROD3AI TO WS-PRODX1LI
+              MOVE PROD3BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD3AL
+                  MOVE DFHUNIMD TO PROD3AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+           END-IF.
+
+           IF PROD4AI NOT = SPACES OR PROD4BI NOT = SPACES
+              IF PROD4AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD4AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 4A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD4BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD4BL
+                  MOVE DFHUNIMD TO PROD4BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD4BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD4B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD4BL
+                  MOVE DFHUNIMD TO PROD4BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              MOVE 4 TO WS-PROD-NUM
+              MOVE PROD4AI TO WS-PRODX1LI
+              MOVE PROD4BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD4AL
+                  MOVE DFHUNIMD TO PROD4AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+           END-IF.
+
+           IF PROD5AI NOT = SPACES OR PROD5BI NOT = SPACES
+              IF PROD5AI IS NOT ALPHABETIC
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5A MUST BE ALPHABETIC' TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD5AL LESS THAN 4
+                  MOVE LOW-VALUE TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PRODUCT 5A MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD5BI IS NOT NUMERIC
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5B MUST BE NUMERIC' TO MSGO
+                  MOVE -1 TO PROD5BL
+                  MOVE DFHUNIMD TO PROD5BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              IF PROD5BL LESS THAN 4
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE 'PROD5B MUST BE AT LEAST 4 LONG' TO MSGO
+                  MOVE -1 TO PROD5BL
+                  MOVE DFHUNIMD TO PROD5BA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+              MOVE 5 TO WS-PROD-NUM
+              MOVE PROD5AI TO WS-PRODX1LI
+              MOVE PROD5BI TO WS-PRODX2LI
+              PERFORM 370-PRODMAST-LOOKUP
+              IF WS-PROD-ERROR-FLAG = 1
+                  MOVE LOW-VALUES TO MAP2O
+                  PERFORM 500-UNPROTECT-MAP
+                  MOVE WS-PROD-ERROR-MSG TO MSGO
+                  MOVE -1 TO PROD5AL
+                  MOVE DFHUNIMD TO PROD5AA
+                  GO TO 920-SEND-AMEND-MAP
+              END-IF
+           END-IF.
+
+      *Looks up a product pair on PRODMAST; sets WS-PROD-ERROR-FLAG
+      *and builds WS-PROD-ERROR-MSG (using WS-PROD-NUM) when the pair
+      *keyed into WS-PRODX1LI/WS-PRODX2LI is not a recognized product
+       370-PRODMAST-LOOKUP.
+           MOVE 0 TO WS-PROD-ERROR-FLAG.
+           MOVE WS-PRODX1LI TO PRODMAST-CODE-A.
+           MOVE WS-PRODX2LI TO PRODMAST-CODE-B.
+
+           EXEC CICS READ FILE('PRODMAST')
+               INTO (PRODMAST-RECORD)
+               LENGTH (PRODMAST-LENGTH)
+               RIDFLD (PRODMAST-KEY)
+               RESP (WS-CICS-RESP)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 1 TO WS-PROD-ERROR-FLAG
+               MOVE 'NOT A RECOGNIZED PRODUCT CODE' TO WS-PROD-ERROR
+           END-IF.
+
+
+      *Allows you to enter stuff in the map? 
+
+      *Allows you to enter stuff in the map?
+       500-UNPROTECT-MAP.
+
+      *Unprotect Name
+           MOVE DFHBMFSE TO NAMEA.
+      *Unprotect Address Line
+           MOVE DFHBMFSE TO ALINE1A.
+           MOVE DFHBMFSE TO ALINE2A.
+           MOVE DFHBMFSE TO ALINE3A.
+      *Unprotect Postal Code
+           MOVE DFHBMFSE TO POST1A.
+           MOVE DFHBMFSE TO POST2A.
+      *Unprotect Phone Number
+           MOVE DFHBMFSE TO AREAA.
+           MOVE DFHBMFSE TO PREFIXA.
+           MOVE DFHBMFSE TO LINENUMA.
+      *Unprotect Products
+           MOVE DFHBMFSE TO PROD1AA.
+           MOVE DFHBMFSE TO PROD1BA.
+
+           MOVE DFHBMFSE TO PROD2AA.
+           MOVE DFHBMFSE TO PROD2BA.
+
+           MOVE DFHBMFSE TO PROD3AA.
+           MOVE DFHBMFSE TO PROD3BA.
+
+           MOVE DFHBMFSE TO PROD4AA.
+           MOVE DFHBMFSE TO PROD4BA.
+
+           MOVE DFHBMFSE TO PROD5AA.
+           MOVE DFHBMFSE TO PROD5BA.
+
+       600-REWRITE.
+           MOVE WS-AMEND-INVOICE-NO TO ORDFILE-INVOICE-NO.
+
+           EXEC CICS READ FILE('ORDFILE')
+              INTO(ORDFILE-RECORD)
+              LENGTH(ORDFILE-LENGTH)
+              RIDFLD(ORDFILE-KEY)
+              UPDATE
+           END-EXEC.
+
+           MOVE ORDFILE-RECORD TO WS-AUDIT-BEFORE-IMAGE.
+
+      *Re-check the status under the lock just taken - the unlocked
+      *read back in 200-LOOKUP-LOGIC is from an earlier pseudo-
+      *conversational turn and could be stale if another operator (or
+      *the same operator on another terminal) cancelled or shipped
+      *this same order in the meantime
+           IF ORDFILE-ST-CANCELLED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS CANCELLED - CANNOT AMEND' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+           IF ORDFILE-ST-SHIPPED
+               MOVE LOW-VALUES TO MAP2O
+               MOVE 'ORDER IS SHIPPED - CANNOT AMEND' TO MSGO
+               GO TO 210-SEND-LOOKUP-MAP
+           END-IF.
+
+      *Move the amended fields over the record just read for update
+           MOVE NAMEI TO ORDFILE-NAME.
+
+           MOVE ALINE1I TO ORDFILE-ADDR-LINE1.
+           MOVE ALINE2I TO ORDFILE-ADDR-LINE2.
+           MOVE ALINE3I TO ORDFILE-ADDR-LINE3.
+
+           MOVE POST1I TO ORDFILE-POSTAL-1.
+           MOVE POST2I TO ORDFILE-POSTAL-2.
+
+           MOVE AREAI TO ORDFILE-AREA-CODE.
+           MOVE PREFIXI TO ORDFILE-EXCHANGE.
+           MOVE LINENUMI TO ORDFILE-PHONE-NUM.
+
+           MOVE PROD1AI TO ORDFILE-P1A.
+           MOVE PROD1BI TO ORDFILE-P1B.
+           MOVE PROD2AI TO ORDFILE-P2A.
+           MOVE PROD2BI TO ORDFILE-P2B.
+           MOVE PROD3AI TO ORDFILE-P3A.
+           MOVE PROD3BI TO ORDFILE-P3B.
+           MOVE PROD4AI TO ORDFILE-P4A.
+           MOVE PROD4BI TO ORDFILE-P4B.
+           MOVE PROD5AI TO ORDFILE-P5A.
+           MOVE PROD5BI TO ORDFILE-P5B.
+
+           EXEC CICS REWRITE FILE('ORDFILE')
+               FROM (ORDFILE-RECORD)
+               LENGTH (ORDFILE-LENGTH)
+           END-EXEC.
+
+           SET AUDIT-ACTION-REWRITE TO TRUE.
+           PERFORM 750-WRITE-AUDIT-RECORD.
+
+           MOVE 'ORDER HAS BEEN AMENDED!' TO MSGO.
+
+      *Records who made the change, when, and the before/after image
+      *of the order on the AUDIT trail file
+       750-WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(AUDIT-DATE)
+               TIME(AUDIT-TIME)
+           END-EXEC.
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+           MOVE EIBTRNID TO AUDIT-TRANSACTION.
+           MOVE ORDFILE-INVOICE-NO TO AUDIT-INVOICE-NO.
+           MOVE WS-AUDIT-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+           MOVE ORDFILE-RECORD TO AUDIT-AFTER-IMAGE.
+
+           EXEC CICS WRITE FILE('AUDIT')
+               FROM (AUDIT-RECORD)
+               LENGTH (AUDIT-LENGTH)
+           END-EXEC.
+
+       900-SEND-MAP.
+           MOVE '  O R D E R  A M E N D M E N T' TO TITLEO.
+           MOVE ORDFILE-INVOICE-NO TO INVNUMO.
+           EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') CURSOR
+               END-EXEC.
+           MOVE WS-OPERATOR-ID TO WS-OPID-OPERATOR-ID.
+           EXEC CICS RETURN TRANSID('JE04')
+               COMMAREA(WS-OPID-COMMAREA)
+               LENGTH(WS-OPID-LENGTH)
+           END-EXEC.
+
+       920-SEND-AMEND-MAP.
+           MOVE '  O R D E R  A M E N D M E N T' TO TITLEO.
+           MOVE WS-AMEND-INVOICE-NO TO INVNUMO.
+           EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') CURSOR
+               END-EXEC.
+           MOVE WS-OPERATOR-ID TO WS-AMEND-OPERATOR-ID.
+           MOVE SPACES TO WS-AMEND-TRANSFER.
+           EXEC CICS RETURN TRANSID('JE04')
+               COMMAREA(WS-AMEND-COMMAREA)
+               LENGTH(WS-AMEND-LENGTH)
+           END-EXEC.
+
+       450-RECORD-NOT-FOUND.
+           MOVE LOW-VALUES TO MAP2O.
+           MOVE 'RECORD NOT FOUND' TO MSGO.
+           GO TO 210-SEND-LOOKUP-MAP.
+
+       910-BACK-TO-PRGM.
+           MOVE WS-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+           MOVE SPACES TO WS-MENU-TRANSFER.
+           EXEC CICS XCTL
+               PROGRAM('JEPRGM')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+           END-EXEC.
+
+            MOVE LOW-VALUES TO MAP2O.
+            EXEC CICS SEND MAP('MAP2') MAPSET('JEMAP2') END-EXEC.
+            EXEC CICS RETURN TRANSID('JE04') END-EXEC.
+
+       999-EXIT.
+            MOVE LOW-VALUES TO MAP2O.
+            MOVE 'BYE' TO MSGO.
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+            EXEC CICS RETURN END-EXEC
+            GOBACK.
+
+        END PROGRAM JEPRGU.
