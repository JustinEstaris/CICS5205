@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY 'JEMAP3'.
+       COPY 'DFHBMSCA'.
+       COPY 'OPERMAST-LAYOUT'.
+       COPY 'OPERATOR-LAYOUT'.
+
+       PROCEDURE DIVISION.
+       000-START-LOGIC.
+           EXEC CICS HANDLE CONDITION
+                  MAPFAIL(100-FIRST-TIME)
+                  NOTFND(450-INVALID-OPERATOR)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+              PF9(999-EXIT)
+           END-EXEC.
+
+           EXEC CICS
+              RECEIVE MAP('MAP3') MAPSET('JEMAP3')
+           END-EXEC.
+
+           GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+           MOVE LOW-VALUES TO MAP3O.
+           MOVE '        S I G N  O N' TO TITLEO.
+
+           EXEC CICS
+                 SEND MAP('MAP3') MAPSET('JEMAP3') ERASE
+           END-EXEC.
+
+           EXEC CICS
+                RETURN TRANSID('JE00')
+           END-EXEC.
+
+       200-MAIN-LOGIC.
+           PERFORM 300-OPERATOR-ID-CHECK.
+           PERFORM 350-OPERATOR-LOOKUP.
+           GO TO 500-SIGN-ON.
+
+       300-OPERATOR-ID-CHECK.
+      *Check the operator ID has an input
+           IF OPIDL = 0 OR OPIDI = LOW-VALUES OR OPIDI = SPACES
+               MOVE LOW-VALUES TO MAP3O
+               MOVE 'OPERATOR ID MUST HAVE AN INPUT' TO MSGO
+               MOVE -1 TO OPIDL
+               MOVE DFHUNIMD TO OPIDA
+               GO TO 900-SEND-MAP
+           END-IF.
+
+      *Looks up the keyed operator ID on OPERMAST - signing on is valid
+      *whenever the READ succeeds
+       350-OPERATOR-LOOKUP.
+           MOVE OPIDI TO OPERMAST-OPERATOR-ID.
+
+           EXEC CICS READ FILE('OPERMAST')
+               INTO (OPERMAST-RECORD)
+               LENGTH (OPERMAST-LENGTH)
+               RIDFLD (OPERMAST-OPERATOR-ID)
+           END-EXEC.
+
+      *Passes the signed-on operator ID to the menu in the commarea -
+      *every program in the system carries it forward from here
+       500-SIGN-ON.
+           MOVE OPERMAST-OPERATOR-ID TO WS-MENU-OPERATOR-ID.
+           MOVE SPACES TO WS-MENU-TRANSFER.
+
+           EXEC CICS XCTL
+               PROGRAM('JEPRGM')
+               COMMAREA(WS-MENU-COMMAREA)
+               LENGTH(WS-MENU-LENGTH)
+           END-EXEC.
+
+       450-INVALID-OPERATOR.
+           MOVE LOW-VALUES TO MAP3O.
+           MOVE 'NOT A RECOGNIZED OPERATOR ID - TRY AGAIN' TO MSGO.
+           MOVE -1 TO OPIDL.
+           MOVE DFHUNIMD TO OPIDA.
+           GO TO 900-SEND-MAP.
+
+       900-SEND-MAP.
+            MOVE '        S I G N  O N' TO TITLEO.
+            EXEC CICS SEND MAP('MAP3') MAPSET('JEMAP3') END-EXEC.
+            EXEC CICS RETURN TRANSID('JE00') END-EXEC.
+
+       999-EXIT.
+            MOVE LOW-VALUES TO MAP3O.
+            MOVE 'BYE' TO MSGO.
+            EXEC CICS SEND CONTROL ERASE FREEKB END-EXEC
+            EXEC CICS RETURN END-EXEC
+            GOBACK.
+
+        END PROGRAM JEPRGS.
