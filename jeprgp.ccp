@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JEPRGP.
+       AUTHOR. J ESTARIS.
+       INSTALLATION. ORDER PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      *  JEPRGP - MAILING LABEL PRINT                                 *
+      *  FORMATS ORDFILE-NAME, ORDFILE-ADDR-LINE1 THROUGH LINE3 AND    *
+      *  ORDFILE-POSTAL-1/POSTAL-2 ONTO A STANDARD MAILING LABEL SO    *
+      *  SHIPPING CAN PRINT LABELS WITHOUT HAND-COPYING ADDRESSES OFF  *
+      *  A JEPRGI INQUIRY SCREEN.  RUNS AGAINST EVERY INVOICE ON       *
+      *  ORDFILE UNLESS THE LABCTL CONTROL RECORD NAMES ONE SPECIFIC   *
+      *  INVOICE NUMBER, IN WHICH CASE ONLY THAT LABEL IS PRINTED.     *
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  DATE        INIT  DESCRIPTION                                *
+      *  2026-08-08  JE    INITIAL VERSION                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. RS-6000.
+       OBJECT-COMPUTER. RS-6000.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDFILE ASSIGN TO ORDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-ORDFILE-INVOICE-NO
+               FILE STATUS IS WS-ORDFILE-STATUS.
+
+           SELECT LABCTL ASSIGN TO LABCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LABCTL-STATUS.
+
+           SELECT LABELS ASSIGN TO LABELS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LABELS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ORDFILE
+           RECORD CONTAINS 166 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-ORDFILE-RECORD.
+           05  FD-ORDFILE-INVOICE-NO    PIC X(07).
+           05  FILLER                   PIC X(159).
+
+      *ONE OPTIONAL CONTROL CARD - A SINGLE INVOICE NUMBER TO PRINT
+      *ONE LABEL FOR, OR A BLANK/MISSING RECORD TO PRINT THE WHOLE FILE
+       FD  LABCTL
+           RECORD CONTAINS 07 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-LABCTL-INVOICE-NO         PIC X(07).
+
+       FD  LABELS
+           RECORD CONTAINS 20 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  FD-LABELS-LINE               PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'ORDFILE-LAYOUT'.
+
+       01  WS-ORDFILE-STATUS            PIC X(02) VALUE '00'.
+           88  WS-ORDFILE-OK                VALUE '00'.
+           88  WS-ORDFILE-NOTFND            VALUE '23'.
+
+       01  WS-LABCTL-STATUS             PIC X(02) VALUE '00'.
+           88  WS-LABCTL-OK                 VALUE '00'.
+
+       01  WS-LABELS-STATUS             PIC X(02) VALUE '00'.
+
+       01  WS-LABCTL-INVOICE-NO         PIC X(07) VALUE SPACES.
+
+       01  WS-POSTAL-CODE.
+           05  WS-POSTAL-CODE-1         PIC X(03).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  WS-POSTAL-CODE-2         PIC X(03).
+
+       77  WS-LABEL-COUNT               PIC 9(07) COMP VALUE 0.
+       77  WS-SINGLE-LABEL-SWITCH       PIC 9(01) COMP VALUE 0.
+           88  WS-SINGLE-LABEL-MODE         VALUE 1.
+       77  WS-EOF-SWITCH                PIC 9(01) COMP VALUE 0.
+           88  WS-NO-MORE-RECORDS           VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+
+           IF WS-SINGLE-LABEL-MODE
+               PERFORM 3000-PRINT-ONE-LABEL
+                   THRU 3000-PRINT-ONE-LABEL-EXIT
+           ELSE
+               PERFORM 2000-PROCESS-ORDFILE
+                   THRU 2000-PROCESS-ORDFILE-EXIT
+                   UNTIL WS-NO-MORE-RECORDS
+           END-IF.
+
+           PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT ORDFILE.
+           IF NOT WS-ORDFILE-OK
+               DISPLAY 'JEPRGP: ORDFILE OPEN FAILED, STATUS='
+                   WS-ORDFILE-STATUS
+               GO TO 9999-ABORT
+           END-IF.
+
+           OPEN OUTPUT LABELS.
+
+           OPEN INPUT LABCTL.
+           IF WS-LABCTL-OK
+               READ LABCTL INTO WS-LABCTL-INVOICE-NO
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE LABCTL
+               IF WS-LABCTL-INVOICE-NO NOT = SPACES
+                   SET WS-SINGLE-LABEL-MODE TO TRUE
+               END-IF
+           END-IF.
+
+           IF NOT WS-SINGLE-LABEL-MODE
+               PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ORDFILE.
+           PERFORM 2500-FORMAT-LABEL THRU 2500-FORMAT-LABEL-EXIT.
+           PERFORM 2100-READ-ORDFILE THRU 2100-READ-ORDFILE-EXIT.
+       2000-PROCESS-ORDFILE-EXIT.
+           EXIT.
+
+       2100-READ-ORDFILE.
+           READ ORDFILE NEXT INTO ORDFILE-RECORD
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       2100-READ-ORDFILE-EXIT.
+           EXIT.
+
+      *ON-DEMAND MODE - LOOK UP THE ONE INVOICE NAMED ON LABCTL
+       3000-PRINT-ONE-LABEL.
+           MOVE WS-LABCTL-INVOICE-NO TO ORDFILE-INVOICE-NO.
+
+           READ ORDFILE
+               KEY IS ORDFILE-KEY
+               INVALID KEY
+                   DISPLAY 'JEPRGP: INVOICE NOT FOUND, INVOICE='
+                       WS-LABCTL-INVOICE-NO
+                   GO TO 3000-PRINT-ONE-LABEL-EXIT
+           END-READ.
+
+           PERFORM 2500-FORMAT-LABEL THRU 2500-FORMAT-LABEL-EXIT.
+       3000-PRINT-ONE-LABEL-EXIT.
+           EXIT.
+
+      *WRITES ONE LABEL - NAME, THEN EACH ADDRESS LINE THAT ISN'T
+      *BLANK, THEN THE POSTAL CODE, THEN A BLANK LINE TO SEPARATE IT
+      *FROM THE NEXT LABEL
+       2500-FORMAT-LABEL.
+           MOVE ORDFILE-NAME TO FD-LABELS-LINE.
+           WRITE FD-LABELS-LINE.
+
+           IF ORDFILE-ADDR-LINE1 NOT = SPACES
+               MOVE ORDFILE-ADDR-LINE1 TO FD-LABELS-LINE
+               WRITE FD-LABELS-LINE
+           END-IF.
+
+           IF ORDFILE-ADDR-LINE2 NOT = SPACES
+               MOVE ORDFILE-ADDR-LINE2 TO FD-LABELS-LINE
+               WRITE FD-LABELS-LINE
+           END-IF.
+
+           IF ORDFILE-ADDR-LINE3 NOT = SPACES
+               MOVE ORDFILE-ADDR-LINE3 TO FD-LABELS-LINE
+               WRITE FD-LABELS-LINE
+           END-IF.
+
+           MOVE ORDFILE-POSTAL-1 TO WS-POSTAL-CODE-1.
+           MOVE ORDFILE-POSTAL-2 TO WS-POSTAL-CODE-2.
+           MOVE WS-POSTAL-CODE TO FD-LABELS-LINE.
+           WRITE FD-LABELS-LINE.
+
+           MOVE SPACES TO FD-LABELS-LINE.
+           WRITE FD-LABELS-LINE.
+
+           ADD 1 TO WS-LABEL-COUNT.
+       2500-FORMAT-LABEL-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ORDFILE.
+           CLOSE LABELS.
+           DISPLAY 'JEPRGP: LABELS PRINTED=' WS-LABEL-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+       9999-ABORT.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+       END PROGRAM JEPRGP.
